@@ -0,0 +1,91 @@
+//ZTPNITE  JOB (ACCTG),'NIGHTLY BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM FOR THE ZTP SAMPLE SUITE.                *
+//*                                                                *
+//*   STEP010  ZTPVALRL - VALIDATE RECORD LAYOUTS ON THE EXTERNAL *
+//*                       INPUT DATASETS (ADOPTS/SYSIN1/TESTKSDS) *
+//*   STEP020  ZTPQSAMP - QSAM ROUND-TRIP EXERCISE                *
+//*   STEP030  ZTPQHELO - GREETING LETTER GENERATION              *
+//*   STEP040  ZTPDOGOS - DOG ADOPTION REPORT                     *
+//*   STEP050  ZTPALERT - SCAN THE AUDIT TRAIL AND ALERT ON ANY   *
+//*                       NON-ZERO RETURN CODE POSTED ABOVE       *
+//*                                                                *
+//* EACH STEP IS GATED BY AN IF-THEN ON THE PRIOR STEP'S RETURN   *
+//* CODE SO A FAILURE STOPS THE STREAM RATHER THAN LETTING A      *
+//* LATER STEP RUN AGAINST BAD OR MISSING DATA. STEP050 RUNS      *
+//* UNCONDITIONALLY SO OPERATIONS IS ALWAYS NOTIFIED, EVEN WHEN   *
+//* THE STREAM STOPPED EARLY.                                     *
+//*                                                                *
+//* RUNCTL AND AUDITLOG ARE SHARED ACROSS EVERY STEP SO THE RUN   *
+//* DATE/MODE AND THE CONSOLIDATED AUDIT TRAIL STAY CONSISTENT    *
+//* FOR THE WHOLE CYCLE. TESTQSAM, GREETOUT, GREETEXC, ADOPTREJ,  *
+//* OUTCSV AND ALERTOUT ARE ALL GENERATION DATA GROUPS (LIKE      *
+//* OUTREP) SINCE EACH IS FULLY REWRITTEN EVERY PASS AND SO CAN'T *
+//* BE ALLOCATED DISP=(NEW,CATLG,DELETE) AGAINST A FIXED NAME ON  *
+//* A RERUN. SEE ZTPGDGDF FOR THE ONE-TIME GDG BASE DEFINITIONS.  *
+//*                                                                *
+//* QSAMWKA AND ALERTWM ARE FIXED-NAME, SINGLE-RECORD "LATEST     *
+//* STATE" FILES THAT EACH STEP READS AT START AND REWRITES AT    *
+//* END, SO THEY MUST BE PRE-ALLOCATED AND ARE ASSIGNED DISP=OLD  *
+//* RATHER THAN MOD - DISP=MOD REPOSITIONS AN OPEN OUTPUT PAST    *
+//* THE EXISTING RECORD INSTEAD OF TRUNCATING IT, WHICH WOULD     *
+//* LET THESE FILES GROW BY A RECORD EVERY NIGHT.                 *
+//*--------------------------------------------------------------*
+//RUNCTL   DD   DSN=PROD.NIGHTLY.RUNCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//*
+//STEP010  EXEC PGM=ZTPVALRL
+//ADOPTS   DD   DSN=PROD.NIGHTLY.ADOPTS,DISP=SHR
+//SYSIN1   DD   DSN=PROD.NIGHTLY.GREETIN,DISP=SHR
+//TESTKSDS DD   DSN=PROD.NIGHTLY.TESTKSDS,DISP=SHR
+//RUNCTL   DD   DSN=PROD.NIGHTLY.RUNCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=ZTPQSAMP
+//TESTQSAM DD   DSN=PROD.NIGHTLY.TESTQSAM(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//QSAMCTL  DD   DSN=PROD.NIGHTLY.QSAMCTL,DISP=SHR
+//QSAMWKA  DD   DSN=PROD.NIGHTLY.QSAMWKA,DISP=(OLD,KEEP,KEEP)
+//RUNCTL   DD   DSN=PROD.NIGHTLY.RUNCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=ZTPQHELO
+//SYSIN1   DD   DSN=PROD.NIGHTLY.GREETIN,DISP=SHR
+//SYSOUT1  DD   DSN=PROD.NIGHTLY.GREETOUT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//GREETCTL DD   DSN=PROD.NIGHTLY.GREETCTL,DISP=SHR
+//EXCEPOUT DD   DSN=PROD.NIGHTLY.GREETEXC(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=100,BLKSIZE=8000)
+//RUNCTL   DD   DSN=PROD.NIGHTLY.RUNCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//*
+//IF030    IF (STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=ZTPDOGOS
+//ADOPTS   DD   DSN=PROD.NIGHTLY.ADOPTS,DISP=SHR
+//OUTREP   DD   DSN=PROD.NIGHTLY.OUTREP(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ADOPTREJ DD   DSN=PROD.NIGHTLY.ADOPTREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=64,BLKSIZE=6400)
+//OUTCSV   DD   DSN=PROD.NIGHTLY.OUTCSV(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ADOPTCKP DD   DSN=PROD.NIGHTLY.ADOPTCKP,DISP=(MOD,KEEP,KEEP)
+//BREEDCTL DD   DSN=PROD.NIGHTLY.BREEDCTL,DISP=SHR
+//RUNCTL   DD   DSN=PROD.NIGHTLY.RUNCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//*
+//         ENDIF
+//         ENDIF
+//         ENDIF
+//*
+//STEP050  EXEC PGM=ZTPALERT
+//RUNCTL   DD   DSN=PROD.NIGHTLY.RUNCTL,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//ALERTWM  DD   DSN=PROD.NIGHTLY.ALERTWM,DISP=(OLD,KEEP,KEEP)
+//ALERTOUT DD   DSN=PROD.NIGHTLY.ALERTOUT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
