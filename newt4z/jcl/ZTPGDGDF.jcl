@@ -0,0 +1,50 @@
+//ZTPGDGDF JOB (ACCTG),'DEFINE OUTREP GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP JOB - DEFINES THE GENERATION DATA GROUP BASES  *
+//* FOR THE DATASETS THAT ZTPNITE RE-CREATES EVERY NIGHT (THE     *
+//* DOG ADOPTION REPORT, THE GREETING RUN, AND THE OTHER STEP     *
+//* OUTPUTS THAT ARE FULLY REWRITTEN ON EACH PASS). RUN ONCE       *
+//* BEFORE ZTPNITE IS FIRST RUN AGAINST A NEW ENVIRONMENT.         *
+//* RERUNNING AGAINST AN EXISTING BASE IS HARMLESS SINCE IDCAMS    *
+//* ONLY WARNS (RC=4) IF THE BASE ALREADY EXISTS.                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.NIGHTLY.OUTREP)       -
+              LIMIT(14)                        -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+  DEFINE GDG (NAME(PROD.NIGHTLY.TESTQSAM)     -
+              LIMIT(3)                         -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+  DEFINE GDG (NAME(PROD.NIGHTLY.GREETOUT)     -
+              LIMIT(14)                        -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+  DEFINE GDG (NAME(PROD.NIGHTLY.GREETEXC)     -
+              LIMIT(14)                        -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+  DEFINE GDG (NAME(PROD.NIGHTLY.ADOPTREJ)     -
+              LIMIT(14)                        -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+  DEFINE GDG (NAME(PROD.NIGHTLY.OUTCSV)       -
+              LIMIT(14)                        -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+  DEFINE GDG (NAME(PROD.NIGHTLY.ALERTOUT)     -
+              LIMIT(14)                        -
+              NOEMPTY                          -
+              SCRATCH                          -
+              FIFO)
+/*
