@@ -1,36 +1,248 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. 'ZTPCALLD'.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CODE-CTL-FILE ASSIGN TO CTLCODES
+            FILE STATUS IS CODE-CTL-STATUS.
+            SELECT CODE-REJ-FILE ASSIGN TO CODEREJ
+            FILE STATUS IS CODE-REJ-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+            FILE STATUS IS AUDIT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  CODE-CTL-FILE RECORD CONTAINS 12 CHARACTERS
+            RECORDING MODE IS F.
+        01  CODE-CTL-RECORD.
+            05  CTL-LETTER PIC X(2).
+            05  CTL-NAME PIC X(10).
+        FD  CODE-REJ-FILE RECORD CONTAINS 39 CHARACTERS
+            RECORDING MODE IS F.
+        01  CODE-REJ-RECORD.
+            05  REJ-CODE PIC X(2).
+            05  REJ-TIMESTAMP PIC X(21).
+            05  REJ-CALLING-JOB PIC X(8).
+            05  FILLER PIC X(8).
+        FD  AUDIT-FILE RECORD CONTAINS 72 CHARACTERS
+            RECORDING MODE IS F.
+        01  AUDIT-TRAIL-RECORD.
+            05  AUDIT-PROGRAM-ID PIC X(8).
+            05  AUDIT-START-TS PIC X(21).
+            05  AUDIT-END-TS PIC X(21).
+            05  AUDIT-RECORDS-PROCESSED PIC 9(8).
+            05  AUDIT-RETURN-CODE PIC 9(4).
+            05  FILLER PIC X(10).
         WORKING-STORAGE SECTION.
+        01  AUDIT-STATUS PIC X(2).
+        01  WS-CALLS-MADE PIC 9(8) VALUE 0.
+        01  WS-START-TS PIC X(21).
+        01  WS-START-TS-SET PIC X(1) VALUE 'N'.
+        01  CODE-TABLE-LOADED PIC X(1) VALUE 'N'.
+        01  CODE-REJ-OPEN PIC X(1) VALUE 'N'.
+        01  CODE-CTL-STATUS PIC X(2).
+        01  CODE-REJ-STATUS PIC X(2).
+        01  CODE-TABLE-COUNT PIC 9(3) VALUE 0.
+        01  WS-ARG1-UPPER PIC X(2).
+        01  WS-CALLING-JOB PIC X(8).
+        01  WS-LETTER-ORD PIC 9(3).
+        01  WS-ARG2-UPPER PIC X(10).
+        01  DIRECT-INDEX OCCURS 26 TIMES PIC 9(3) VALUE 0.
+        01  CODE-TABLE.
+            05  CODE-ENTRY OCCURS 100 TIMES INDEXED BY CODE-IDX.
+                10  CODE-LETTER PIC X(2).
+                10  CODE-NAME PIC X(10).
         LINKAGE SECTION.
-        01  ARG1 PIC X(1).
+        01  ARG1 PIC X(2).
         01  ARG2 PIC X(10).
-        PROCEDURE DIVISION USING ARG1, ARG2.
+        01  ARG3 PIC X(1).
+        PROCEDURE DIVISION USING ARG1, ARG2, ARG3.
+        MAIN-LOGIC.
+            IF WS-START-TS-SET = 'N'
+               MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+               MOVE 'Y' TO WS-START-TS-SET
+            END-IF
+            ADD 1 TO WS-CALLS-MADE
+            IF CODE-TABLE-LOADED = 'N'
+               PERFORM LOAD-CODE-TABLE
+               MOVE 'Y' TO CODE-TABLE-LOADED
+            END-IF
             MOVE 'UNKNOWN' TO ARG2
-            IF ARG1 = 'A' MOVE 'AARDVARK  ' TO ARG2 END-IF
-            IF ARG1 = 'B' MOVE 'BABOON    ' TO ARG2 END-IF
-            IF ARG1 = 'C' MOVE 'CAMEL     ' TO ARG2 END-IF
-            IF ARG1 = 'D' MOVE 'DEER      ' TO ARG2 END-IF
-            IF ARG1 = 'E' MOVE 'EAGLE     ' TO ARG2 END-IF
-            IF ARG1 = 'F' MOVE 'FALCON    ' TO ARG2 END-IF
-            IF ARG1 = 'G' MOVE 'GAZELLE   ' TO ARG2 END-IF
-            IF ARG1 = 'H' MOVE 'HAMSTER   ' TO ARG2 END-IF
-            IF ARG1 = 'I' MOVE 'IGUANA    ' TO ARG2 END-IF
-            IF ARG1 = 'J' MOVE 'JACKAL    ' TO ARG2 END-IF
-            IF ARG1 = 'K' MOVE 'KANGAROO  ' TO ARG2 END-IF
-            IF ARG1 = 'L' MOVE 'LEMUR     ' TO ARG2 END-IF
-            IF ARG1 = 'M' MOVE 'MACAW     ' TO ARG2 END-IF
-            IF ARG1 = 'N' MOVE 'NEWT      ' TO ARG2 END-IF
-            IF ARG1 = 'O' MOVE 'OCTOPUS   ' TO ARG2 END-IF
-            IF ARG1 = 'P' MOVE 'PANTHER   ' TO ARG2 END-IF
-            IF ARG1 = 'Q' MOVE 'QUAIL     ' TO ARG2 END-IF
-            IF ARG1 = 'R' MOVE 'RABBIT    ' TO ARG2 END-IF
-            IF ARG1 = 'S' MOVE 'SCORPION  ' TO ARG2 END-IF
-            IF ARG1 = 'T' MOVE 'TIGER     ' TO ARG2 END-IF
-            IF ARG1 = 'U' MOVE 'URCHIN    ' TO ARG2 END-IF
-            IF ARG1 = 'V' MOVE 'VOLE      ' TO ARG2 END-IF
-            IF ARG1 = 'W' MOVE 'WALRUS    ' TO ARG2 END-IF
-            IF ARG1 = 'X' MOVE 'XERUS     ' TO ARG2 END-IF
-            IF ARG1 = 'Y' MOVE 'YAK       ' TO ARG2 END-IF
-            IF ARG1 = 'Z' MOVE 'ZEBRA     ' TO ARG2 END-IF
+            MOVE 'N' TO ARG3
+            MOVE FUNCTION UPPER-CASE(ARG1) TO WS-ARG1-UPPER
+            IF WS-ARG1-UPPER (2:1) = SPACE
+               AND WS-ARG1-UPPER (1:1) >= 'A'
+               AND WS-ARG1-UPPER (1:1) <= 'Z'
+               COMPUTE WS-LETTER-ORD =
+                   FUNCTION ORD(WS-ARG1-UPPER (1:1)) -
+                   FUNCTION ORD('A') + 1
+               IF DIRECT-INDEX (WS-LETTER-ORD) NOT = 0
+                  MOVE CODE-NAME (DIRECT-INDEX (WS-LETTER-ORD)) TO ARG2
+                  MOVE 'Y' TO ARG3
+               END-IF
+            END-IF
+            IF ARG3 = 'N'
+               PERFORM VARYING CODE-IDX FROM 1 BY 1
+                       UNTIL CODE-IDX > CODE-TABLE-COUNT
+                   IF CODE-LETTER (CODE-IDX) = WS-ARG1-UPPER
+                      MOVE CODE-NAME (CODE-IDX) TO ARG2
+                      MOVE 'Y' TO ARG3
+                      MOVE CODE-TABLE-COUNT TO CODE-IDX
+                   END-IF
+               END-PERFORM
+            END-IF
+            IF ARG3 = 'N'
+               PERFORM LOG-UNMATCHED-CODE
+            END-IF
             GOBACK.
+
+        ENTRY 'ZTPCALLR' USING ARG1, ARG2, ARG3.
+        REVERSE-LOOKUP-LOGIC.
+            IF WS-START-TS-SET = 'N'
+               MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+               MOVE 'Y' TO WS-START-TS-SET
+            END-IF
+            ADD 1 TO WS-CALLS-MADE
+            IF CODE-TABLE-LOADED = 'N'
+               PERFORM LOAD-CODE-TABLE
+               MOVE 'Y' TO CODE-TABLE-LOADED
+            END-IF
+            MOVE SPACES TO ARG1
+            MOVE 'N' TO ARG3
+            MOVE FUNCTION UPPER-CASE(ARG2) TO WS-ARG2-UPPER
+            PERFORM VARYING CODE-IDX FROM 1 BY 1
+                    UNTIL CODE-IDX > CODE-TABLE-COUNT
+                IF CODE-NAME (CODE-IDX) = WS-ARG2-UPPER
+                   MOVE CODE-LETTER (CODE-IDX) TO ARG1
+                   MOVE 'Y' TO ARG3
+                   MOVE CODE-TABLE-COUNT TO CODE-IDX
+                END-IF
+            END-PERFORM
+            GOBACK.
+
+        ENTRY 'ZTPCALLA'.
+        WRITE-AUDIT-LOGIC.
+            IF WS-START-TS-SET = 'N'
+               MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+            END-IF
+            OPEN EXTEND AUDIT-FILE
+            IF AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+            END-IF
+            IF AUDIT-STATUS = '00'
+               MOVE SPACES TO AUDIT-TRAIL-RECORD
+               MOVE 'ZTPCALLD' TO AUDIT-PROGRAM-ID
+               MOVE WS-START-TS TO AUDIT-START-TS
+               MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+               MOVE WS-CALLS-MADE TO AUDIT-RECORDS-PROCESSED
+               MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+               WRITE AUDIT-TRAIL-RECORD
+               CLOSE AUDIT-FILE
+            END-IF
+            MOVE 0 TO WS-CALLS-MADE
+            MOVE 'N' TO WS-START-TS-SET
+            GOBACK.
+
+        LOG-UNMATCHED-CODE.
+            IF CODE-REJ-OPEN = 'N'
+               OPEN EXTEND CODE-REJ-FILE
+               IF CODE-REJ-STATUS NOT = '00'
+                  OPEN OUTPUT CODE-REJ-FILE
+               END-IF
+               MOVE 'Y' TO CODE-REJ-OPEN
+            END-IF
+            DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME
+            ACCEPT WS-CALLING-JOB FROM ENVIRONMENT-VALUE
+            MOVE SPACES TO CODE-REJ-RECORD
+            MOVE ARG1 TO REJ-CODE
+            MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP
+            MOVE WS-CALLING-JOB TO REJ-CALLING-JOB
+            WRITE CODE-REJ-RECORD.
+
+        LOAD-CODE-TABLE.
+            MOVE 0 TO CODE-TABLE-COUNT
+            OPEN INPUT CODE-CTL-FILE
+            IF CODE-CTL-STATUS = '00'
+               PERFORM UNTIL CODE-CTL-STATUS NOT = '00'
+                       OR CODE-TABLE-COUNT = 100
+                   READ CODE-CTL-FILE
+                   IF CODE-CTL-STATUS = '00'
+                      ADD 1 TO CODE-TABLE-COUNT
+                      MOVE CTL-LETTER TO
+                          CODE-LETTER (CODE-TABLE-COUNT)
+                      MOVE CTL-NAME TO
+                          CODE-NAME (CODE-TABLE-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE CODE-CTL-FILE
+            ELSE
+               PERFORM LOAD-DEFAULT-CODE-TABLE
+            END-IF
+            PERFORM BUILD-DIRECT-INDEX.
+
+        BUILD-DIRECT-INDEX.
+            PERFORM VARYING CODE-IDX FROM 1 BY 1
+                    UNTIL CODE-IDX > CODE-TABLE-COUNT
+                IF CODE-LETTER (CODE-IDX) (2:1) = SPACE
+                   AND CODE-LETTER (CODE-IDX) (1:1) >= 'A'
+                   AND CODE-LETTER (CODE-IDX) (1:1) <= 'Z'
+                   COMPUTE WS-LETTER-ORD =
+                       FUNCTION ORD(CODE-LETTER (CODE-IDX) (1:1)) -
+                       FUNCTION ORD('A') + 1
+                   MOVE CODE-IDX TO DIRECT-INDEX (WS-LETTER-ORD)
+                END-IF
+            END-PERFORM.
+
+        LOAD-DEFAULT-CODE-TABLE.
+            MOVE 'A' TO CODE-LETTER (1)
+            MOVE 'AARDVARK  ' TO CODE-NAME (1)
+            MOVE 'B' TO CODE-LETTER (2)
+            MOVE 'BABOON    ' TO CODE-NAME (2)
+            MOVE 'C' TO CODE-LETTER (3)
+            MOVE 'CAMEL     ' TO CODE-NAME (3)
+            MOVE 'D' TO CODE-LETTER (4)
+            MOVE 'DEER      ' TO CODE-NAME (4)
+            MOVE 'E' TO CODE-LETTER (5)
+            MOVE 'EAGLE     ' TO CODE-NAME (5)
+            MOVE 'F' TO CODE-LETTER (6)
+            MOVE 'FALCON    ' TO CODE-NAME (6)
+            MOVE 'G' TO CODE-LETTER (7)
+            MOVE 'GAZELLE   ' TO CODE-NAME (7)
+            MOVE 'H' TO CODE-LETTER (8)
+            MOVE 'HAMSTER   ' TO CODE-NAME (8)
+            MOVE 'I' TO CODE-LETTER (9)
+            MOVE 'IGUANA    ' TO CODE-NAME (9)
+            MOVE 'J' TO CODE-LETTER (10)
+            MOVE 'JACKAL    ' TO CODE-NAME (10)
+            MOVE 'K' TO CODE-LETTER (11)
+            MOVE 'KANGAROO  ' TO CODE-NAME (11)
+            MOVE 'L' TO CODE-LETTER (12)
+            MOVE 'LEMUR     ' TO CODE-NAME (12)
+            MOVE 'M' TO CODE-LETTER (13)
+            MOVE 'MACAW     ' TO CODE-NAME (13)
+            MOVE 'N' TO CODE-LETTER (14)
+            MOVE 'NEWT      ' TO CODE-NAME (14)
+            MOVE 'O' TO CODE-LETTER (15)
+            MOVE 'OCTOPUS   ' TO CODE-NAME (15)
+            MOVE 'P' TO CODE-LETTER (16)
+            MOVE 'PANTHER   ' TO CODE-NAME (16)
+            MOVE 'Q' TO CODE-LETTER (17)
+            MOVE 'QUAIL     ' TO CODE-NAME (17)
+            MOVE 'R' TO CODE-LETTER (18)
+            MOVE 'RABBIT    ' TO CODE-NAME (18)
+            MOVE 'S' TO CODE-LETTER (19)
+            MOVE 'SCORPION  ' TO CODE-NAME (19)
+            MOVE 'T' TO CODE-LETTER (20)
+            MOVE 'TIGER     ' TO CODE-NAME (20)
+            MOVE 'U' TO CODE-LETTER (21)
+            MOVE 'URCHIN    ' TO CODE-NAME (21)
+            MOVE 'V' TO CODE-LETTER (22)
+            MOVE 'VOLE      ' TO CODE-NAME (22)
+            MOVE 'W' TO CODE-LETTER (23)
+            MOVE 'WALRUS    ' TO CODE-NAME (23)
+            MOVE 'X' TO CODE-LETTER (24)
+            MOVE 'XERUS     ' TO CODE-NAME (24)
+            MOVE 'Y' TO CODE-LETTER (25)
+            MOVE 'YAK       ' TO CODE-NAME (25)
+            MOVE 'Z' TO CODE-LETTER (26)
+            MOVE 'ZEBRA     ' TO CODE-NAME (26)
+            MOVE 26 TO CODE-TABLE-COUNT.
