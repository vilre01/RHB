@@ -0,0 +1,56 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'ZTPCALLB'.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CODE-IN-FILE ASSIGN TO CODEIN
+            FILE STATUS IS CODE-IN-STATUS.
+            SELECT CODE-OUT-FILE ASSIGN TO CODEOUT
+            FILE STATUS IS CODE-OUT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CODE-IN-FILE RECORD CONTAINS 2 CHARACTERS
+            RECORDING MODE IS F.
+        01  CODE-IN-RECORD PIC X(2).
+        FD  CODE-OUT-FILE RECORD CONTAINS 13 CHARACTERS
+            RECORDING MODE IS F.
+        01  CODE-OUT-RECORD.
+            05  OUT-CODE PIC X(2).
+            05  OUT-NAME PIC X(10).
+            05  OUT-MATCHED PIC X(1).
+        WORKING-STORAGE SECTION.
+        01  CODE-IN-STATUS PIC X(2).
+        01  CODE-OUT-STATUS PIC X(2).
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+            OPEN INPUT CODE-IN-FILE
+            IF CODE-IN-STATUS NOT = '00'
+               DISPLAY 'ZTPCALLB CODE-IN OPEN FAILED, STATUS: '
+                   CODE-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+            END-IF
+            OPEN OUTPUT CODE-OUT-FILE
+            IF CODE-OUT-STATUS NOT = '00'
+               DISPLAY 'ZTPCALLB CODE-OUT OPEN FAILED, STATUS: '
+                   CODE-OUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE CODE-IN-FILE
+               GOBACK
+            END-IF
+            READ CODE-IN-FILE
+            PERFORM UNTIL CODE-IN-STATUS > '04'
+                MOVE CODE-IN-RECORD TO OUT-CODE
+                CALL 'ZTPCALLD' USING OUT-CODE, OUT-NAME, OUT-MATCHED
+                WRITE CODE-OUT-RECORD
+                IF CODE-OUT-STATUS NOT = '00'
+                   DISPLAY 'ZTPCALLB CODE-OUT WRITE FAILED, STATUS: '
+                       CODE-OUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                END-IF
+                READ CODE-IN-FILE
+            END-PERFORM
+            CLOSE CODE-IN-FILE
+            CLOSE CODE-OUT-FILE
+            CALL 'ZTPCALLA'
+            GOBACK.
