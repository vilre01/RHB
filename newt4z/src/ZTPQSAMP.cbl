@@ -5,65 +5,196 @@
        FILE-CONTROL.
            SELECT OUTPUT-FILE ASSIGN TESTQSAM
            FILE STATUS IS OUTPUT-STATUS.
+           SELECT SAMP-CTL-FILE ASSIGN QSAMCTL
+           FILE STATUS IS SAMP-CTL-STATUS.
+           SELECT WORK-AREA-FILE ASSIGN QSAMWKA
+           FILE STATUS IS WORK-AREA-STATUS.
+           SELECT RUN-CTL-FILE ASSIGN RUNCTL
+           FILE STATUS IS RUN-CTL-STATUS.
+           SELECT AUDIT-FILE ASSIGN AUDITLOG
+           FILE STATUS IS AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  OUTPUT-FILE RECORD CONTAINS 80 CHARACTERS
            RECORDING MODE IS F
            DATA RECORD IS OUTPUT-RECORD.
        01  OUTPUT-RECORD PIC X(80).
+       FD  SAMP-CTL-FILE RECORD CONTAINS 82 CHARACTERS
+           RECORDING MODE IS F.
+       01  SAMP-CTL-RECORD.
+           05  CTL-REC-COUNT PIC 9(2).
+           05  CTL-REC-CONTENT PIC X(80).
+       FD  WORK-AREA-FILE RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+       01  WORK-AREA-RECORD PIC X(30).
+       FD  RUN-CTL-FILE RECORD CONTAINS 12 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPRUNCP.
+       FD  AUDIT-FILE RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPAUDIT.
        WORKING-STORAGE SECTION.
        01  OUTPUT-STATUS PIC X(2).
+       01  SAMP-CTL-STATUS PIC X(2).
+       01  WORK-AREA-STATUS PIC X(2).
+       01  RUN-CTL-STATUS PIC X(2).
+       01  AUDIT-STATUS PIC X(2).
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-RUN-MODE PIC X(4) VALUE 'PROD'.
+       01  WS-START-TS PIC X(21).
+       01  WS-RECORDS-PROCESSED PIC 9(8) VALUE 0.
        01  MY-WORK-AREA PIC X(30) VALUE SPACES.
+       01  WS-REC-COUNT PIC 9(2) VALUE 10.
+       01  WS-REC-IDX PIC 9(2).
+       01  WS-BYTE-IDX PIC 9(2).
+       01  WS-FILL-CHAR PIC X(1).
+       01  WS-CONTENT-LETTERS PIC X(10) VALUE 'ABCDEFGHIJ'.
+       01  WS-CONTENT-LOADED-COUNT PIC 9(2) VALUE 0.
+       01  WS-CONTENT-TABLE.
+           05  WS-CONTENT-ENTRY OCCURS 99 TIMES PIC X(80).
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+           PERFORM LOAD-RUN-CONTROL
            DISPLAY 'GOT TO ZTPQSAMP'
+           DISPLAY 'ZTPQSAMP RUN DATE: ' WS-RUN-DATE
+               ' RUN MODE: ' WS-RUN-MODE
+           PERFORM LOAD-WORK-AREA
            IF MY-WORK-AREA = SPACES
               MOVE 'THIS IS MY-WORK-AREA' TO MY-WORK-AREA
+           ELSE
+              DISPLAY 'ZTPQSAMP MY-WORK-AREA CARRIED FORWARD: '
+                  MY-WORK-AREA
            END-IF
+           PERFORM SAVE-WORK-AREA
+           PERFORM LOAD-RECORD-COUNT
            OPEN OUTPUT OUTPUT-FILE
-           MOVE ALL 'A' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'B' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'C' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'D' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'E' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'F' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'G' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'H' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'I' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE ALL 'J' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
+           IF OUTPUT-STATUS NOT = '00'
+              DISPLAY 'ZTPQSAMP OPEN OUTPUT FAILED, STATUS: '
+                  OUTPUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+           PERFORM VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > WS-REC-COUNT
+               IF WS-REC-IDX <= WS-CONTENT-LOADED-COUNT
+                  MOVE WS-CONTENT-ENTRY (WS-REC-IDX) TO OUTPUT-RECORD
+               ELSE
+                  MOVE WS-CONTENT-LETTERS (WS-REC-IDX:1) TO WS-FILL-CHAR
+                  PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1
+                          UNTIL WS-BYTE-IDX > 80
+                      MOVE WS-FILL-CHAR TO OUTPUT-RECORD (WS-BYTE-IDX:1)
+                  END-PERFORM
+               END-IF
+               PERFORM WRITE-OUTPUT-RECORD
+           END-PERFORM
            CLOSE OUTPUT-FILE
            OPEN INPUT OUTPUT-FILE
+           IF OUTPUT-STATUS NOT = '00'
+              DISPLAY 'ZTPQSAMP OPEN INPUT FAILED, STATUS: '
+                  OUTPUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
            READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
-           READ OUTPUT-FILE
-           DISPLAY OUTPUT-RECORD
+           PERFORM UNTIL OUTPUT-STATUS = '10'
+               PERFORM DISPLAY-INPUT-RECORD
+               READ OUTPUT-FILE
+           END-PERFORM
            CLOSE OUTPUT-FILE
+           PERFORM WRITE-AUDIT-RECORD
            GOBACK.
+
+       LOAD-RUN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT RUN-CTL-FILE
+           IF RUN-CTL-STATUS = '00'
+              READ RUN-CTL-FILE
+              IF RUN-CTL-STATUS = '00'
+                 MOVE RUNCTL-DATE TO WS-RUN-DATE
+                 MOVE RUNCTL-MODE TO WS-RUN-MODE
+              END-IF
+              CLOSE RUN-CTL-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-REC-COUNT TO WS-RECORDS-PROCESSED
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS = '00'
+              MOVE SPACES TO AUDIT-TRAIL-RECORD
+              MOVE 'ZTPQSAMP' TO AUDIT-PROGRAM-ID
+              MOVE WS-START-TS TO AUDIT-START-TS
+              MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+              MOVE WS-RECORDS-PROCESSED TO AUDIT-RECORDS-PROCESSED
+              MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+              WRITE AUDIT-TRAIL-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       LOAD-WORK-AREA.
+           OPEN INPUT WORK-AREA-FILE
+           IF WORK-AREA-STATUS = '00'
+              READ WORK-AREA-FILE
+              IF WORK-AREA-STATUS = '00'
+                 MOVE WORK-AREA-RECORD TO MY-WORK-AREA
+              END-IF
+              CLOSE WORK-AREA-FILE
+           END-IF.
+
+       SAVE-WORK-AREA.
+           OPEN OUTPUT WORK-AREA-FILE
+           IF WORK-AREA-STATUS = '00'
+              MOVE MY-WORK-AREA TO WORK-AREA-RECORD
+              WRITE WORK-AREA-RECORD
+              CLOSE WORK-AREA-FILE
+           END-IF.
+
+       LOAD-RECORD-COUNT.
+           OPEN INPUT SAMP-CTL-FILE
+           IF SAMP-CTL-STATUS = '00'
+              READ SAMP-CTL-FILE
+              IF SAMP-CTL-STATUS = '00'
+                 AND CTL-REC-COUNT > 0
+                 AND CTL-REC-COUNT <= 99
+                 MOVE CTL-REC-COUNT TO WS-REC-COUNT
+                 PERFORM VARYING WS-REC-IDX FROM 1 BY 1
+                         UNTIL WS-REC-IDX > WS-REC-COUNT
+                     READ SAMP-CTL-FILE
+                     IF SAMP-CTL-STATUS NOT = '00'
+                        EXIT PERFORM
+                     END-IF
+                     MOVE CTL-REC-CONTENT TO
+                         WS-CONTENT-ENTRY (WS-REC-IDX)
+                     ADD 1 TO WS-CONTENT-LOADED-COUNT
+                 END-PERFORM
+              END-IF
+              CLOSE SAMP-CTL-FILE
+           END-IF.
+
+       WRITE-OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+           IF OUTPUT-STATUS NOT = '00'
+              DISPLAY 'ZTPQSAMP WRITE FAILED, STATUS: ' OUTPUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE OUTPUT-FILE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF.
+
+       DISPLAY-INPUT-RECORD.
+           IF OUTPUT-STATUS = '00'
+              DISPLAY OUTPUT-RECORD
+           ELSE
+              IF OUTPUT-STATUS NOT = '10'
+                 DISPLAY 'ZTPQSAMP READ FAILED, STATUS: ' OUTPUT-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE OUTPUT-FILE
+                 PERFORM WRITE-AUDIT-RECORD
+                 STOP RUN
+              END-IF
+           END-IF.
        END PROGRAM ZTPQSAMP.
