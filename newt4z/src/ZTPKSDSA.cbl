@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPKSDSA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDS-FILE ASSIGN TESTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS KSDS-KEY
+           FILE STATUS IS KSDS-STATUS.
+           SELECT AUDIT-FILE ASSIGN KSDSAUD
+           FILE STATUS IS AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KSDS-FILE RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+           COPY ZTPKSDSR.
+       FD  AUDIT-FILE RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-KEY PIC X(8).
+           05  FILLER PIC X(1).
+           05  AUD-RECORD-LENGTH PIC 9(5).
+           05  FILLER PIC X(1).
+           05  AUD-ALT-KEY PIC X(8).
+           05  FILLER PIC X(17).
+       WORKING-STORAGE SECTION.
+       01  KSDS-STATUS PIC X(2).
+       01  AUDIT-STATUS PIC X(2).
+       01  WS-AUDIT-COUNT PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+           DISPLAY 'GOT TO ZTPKSDSA'
+           OPEN INPUT KSDS-FILE
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSA KSDS OPEN FAILED, STATUS: '
+                  KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSA AUDIT OPEN FAILED, STATUS: '
+                  AUDIT-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE KSDS-FILE
+              STOP RUN
+           END-IF
+           READ KSDS-FILE
+           PERFORM UNTIL KSDS-STATUS = '10'
+               PERFORM WRITE-AUDIT-LINE
+               READ KSDS-FILE
+           END-PERFORM
+           CLOSE KSDS-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY 'ZTPKSDSA RECORDS AUDITED: ' WS-AUDIT-COUNT
+           GOBACK.
+
+       WRITE-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE KSDS-KEY TO AUD-KEY
+           MOVE FUNCTION LENGTH(KSDS-RECORD) TO AUD-RECORD-LENGTH
+           MOVE KSDS-ALT-KEY TO AUD-ALT-KEY
+           WRITE AUDIT-RECORD
+           IF AUDIT-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSA AUDIT WRITE FAILED, STATUS: '
+                  AUDIT-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE KSDS-FILE
+              CLOSE AUDIT-FILE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-AUDIT-COUNT.
+       END PROGRAM ZTPKSDSA.
