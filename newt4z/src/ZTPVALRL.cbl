@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPVALRL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADOPTS-FILE ASSIGN ADOPTS
+           FILE STATUS IS VAL-ADOPTS-STATUS.
+           SELECT SYSIN1-FILE ASSIGN SYSIN1
+           FILE STATUS IS VAL-SYSIN1-STATUS.
+           SELECT TESTKSDS-FILE ASSIGN TESTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS VAL-TESTKSDS-KEY
+           FILE STATUS IS VAL-TESTKSDS-STATUS.
+           SELECT RUN-CTL-FILE ASSIGN RUNCTL
+           FILE STATUS IS RUN-CTL-STATUS.
+           SELECT AUDIT-FILE ASSIGN AUDITLOG
+           FILE STATUS IS AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADOPTS-FILE RECORD CONTAINS 58 CHARACTERS
+           RECORDING MODE IS F.
+       01  VAL-ADOPTS-RECORD.
+           05  VAL-ADOPTS-KEY PIC X(32).
+           05  FILLER PIC X(26).
+       FD  SYSIN1-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  VAL-SYSIN1-RECORD PIC X(80).
+       FD  TESTKSDS-FILE RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+       01  VAL-TESTKSDS-RECORD.
+           05  VAL-TESTKSDS-KEY PIC X(8).
+           05  FILLER PIC X(242).
+       FD  RUN-CTL-FILE RECORD CONTAINS 12 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPRUNCP.
+       FD  AUDIT-FILE RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPAUDIT.
+       WORKING-STORAGE SECTION.
+       01  VAL-ADOPTS-STATUS PIC X(2).
+       01  VAL-SYSIN1-STATUS PIC X(2).
+       01  VAL-TESTKSDS-STATUS PIC X(2).
+       01  RUN-CTL-STATUS PIC X(2).
+       01  AUDIT-STATUS PIC X(2).
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-RUN-MODE PIC X(4) VALUE 'PROD'.
+       01  WS-START-TS PIC X(21).
+       01  WS-DD-NAME PIC X(8).
+       01  WS-DD-STATUS PIC X(2).
+       01  WS-MISMATCH-COUNT PIC 9(4) VALUE 0.
+       01  WS-CHECKS-DONE PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+           PERFORM LOAD-RUN-CONTROL
+           DISPLAY 'ZTPVALRL RUN DATE: ' WS-RUN-DATE
+               ' RUN MODE: ' WS-RUN-MODE
+           MOVE 'ADOPTS  ' TO WS-DD-NAME
+           OPEN INPUT ADOPTS-FILE
+           MOVE VAL-ADOPTS-STATUS TO WS-DD-STATUS
+           PERFORM CHECK-VALIDATION-STATUS
+           IF VAL-ADOPTS-STATUS = '00'
+              CLOSE ADOPTS-FILE
+           END-IF
+           MOVE 'SYSIN1  ' TO WS-DD-NAME
+           OPEN INPUT SYSIN1-FILE
+           MOVE VAL-SYSIN1-STATUS TO WS-DD-STATUS
+           PERFORM CHECK-VALIDATION-STATUS
+           IF VAL-SYSIN1-STATUS = '00'
+              CLOSE SYSIN1-FILE
+           END-IF
+           MOVE 'TESTKSDS' TO WS-DD-NAME
+           OPEN INPUT TESTKSDS-FILE
+           MOVE VAL-TESTKSDS-STATUS TO WS-DD-STATUS
+           PERFORM CHECK-VALIDATION-STATUS
+           IF VAL-TESTKSDS-STATUS = '00'
+              CLOSE TESTKSDS-FILE
+           END-IF
+           IF WS-MISMATCH-COUNT > 0
+              DISPLAY 'ZTPVALRL RECORD LENGTH VALIDATION FAILED, '
+                  'MISMATCHES: ' WS-MISMATCH-COUNT
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              DISPLAY 'ZTPVALRL ALL ' WS-CHECKS-DONE
+                  ' DATASETS PASSED RECORD LENGTH VALIDATION'
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+       LOAD-RUN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT RUN-CTL-FILE
+           IF RUN-CTL-STATUS = '00'
+              READ RUN-CTL-FILE
+              IF RUN-CTL-STATUS = '00'
+                 MOVE RUNCTL-DATE TO WS-RUN-DATE
+                 MOVE RUNCTL-MODE TO WS-RUN-MODE
+              END-IF
+              CLOSE RUN-CTL-FILE
+           END-IF.
+
+       CHECK-VALIDATION-STATUS.
+           ADD 1 TO WS-CHECKS-DONE
+           IF WS-DD-STATUS NOT = '00' AND WS-DD-STATUS NOT = '05'
+              DISPLAY 'ZTPVALRL DATASET ' WS-DD-NAME
+                  ' RECORD LAYOUT MISMATCH, STATUS: ' WS-DD-STATUS
+              ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS = '00'
+              MOVE SPACES TO AUDIT-TRAIL-RECORD
+              MOVE 'ZTPVALRL' TO AUDIT-PROGRAM-ID
+              MOVE WS-START-TS TO AUDIT-START-TS
+              MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+              MOVE WS-CHECKS-DONE TO AUDIT-RECORDS-PROCESSED
+              MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+              WRITE AUDIT-TRAIL-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+       END PROGRAM ZTPVALRL.
