@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPALERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN AUDITLOG
+           FILE STATUS IS AUDIT-STATUS.
+           SELECT ALERT-FILE ASSIGN ALERTOUT
+           FILE STATUS IS ALERT-STATUS.
+           SELECT WATERMARK-FILE ASSIGN ALERTWM
+           FILE STATUS IS WATERMARK-STATUS.
+           SELECT RUN-CTL-FILE ASSIGN RUNCTL
+           FILE STATUS IS RUN-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPAUDIT.
+       FD  ALERT-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  ALERT-RECORD.
+           05  ALERT-PROGRAM-ID PIC X(8).
+           05  FILLER PIC X(1).
+           05  ALERT-RETURN-CODE PIC 9(4).
+           05  FILLER PIC X(1).
+           05  ALERT-END-TS PIC X(21).
+           05  ALERT-TEXT PIC X(45).
+       FD  WATERMARK-FILE RECORD CONTAINS 21 CHARACTERS
+           RECORDING MODE IS F.
+       01  WATERMARK-RECORD PIC X(21).
+       FD  RUN-CTL-FILE RECORD CONTAINS 12 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPRUNCP.
+       WORKING-STORAGE SECTION.
+       01  AUDIT-STATUS PIC X(2).
+       01  ALERT-STATUS PIC X(2).
+       01  WATERMARK-STATUS PIC X(2).
+       01  RUN-CTL-STATUS PIC X(2).
+       01  ALERT-FILE-OPEN PIC X(1) VALUE 'N'.
+       01  WS-MORE-RECORDS PIC X(1) VALUE 'Y'.
+       01  WS-ALERT-COUNT PIC 9(6) VALUE 0.
+       01  WS-LAST-ALERT-TS PIC X(21) VALUE SPACES.
+       01  WS-NEW-WATERMARK PIC X(21) VALUE SPACES.
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-RUN-MODE PIC X(4) VALUE 'PROD'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-RUN-CONTROL
+           DISPLAY 'ZTPALERT RUN DATE: ' WS-RUN-DATE
+               ' RUN MODE: ' WS-RUN-MODE
+           PERFORM LOAD-WATERMARK
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              DISPLAY 'ZTPALERT NO AUDIT TRAIL TO SCAN, STATUS: '
+                  AUDIT-STATUS
+              MOVE 0 TO RETURN-CODE
+              GOBACK
+           END-IF
+           READ AUDIT-FILE
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               IF AUDIT-STATUS = '00'
+                  IF AUDIT-END-TS > WS-NEW-WATERMARK
+                     MOVE AUDIT-END-TS TO WS-NEW-WATERMARK
+                  END-IF
+                  IF AUDIT-RETURN-CODE NOT = 0
+                     AND AUDIT-END-TS > WS-LAST-ALERT-TS
+                     PERFORM RAISE-ALERT
+                  END-IF
+                  READ AUDIT-FILE
+               ELSE
+                  MOVE 'N' TO WS-MORE-RECORDS
+               END-IF
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           IF ALERT-FILE-OPEN = 'Y'
+              CLOSE ALERT-FILE
+           END-IF
+           PERFORM SAVE-WATERMARK
+           IF WS-ALERT-COUNT > 0
+              DISPLAY 'ZTPALERT *** ' WS-ALERT-COUNT
+                  ' NON-ZERO RETURN CODE(S) FOUND IN BATCH CYCLE ***'
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              DISPLAY 'ZTPALERT NO NON-ZERO RETURN CODES, CYCLE CLEAN'
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       LOAD-RUN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT RUN-CTL-FILE
+           IF RUN-CTL-STATUS = '00'
+              READ RUN-CTL-FILE
+              IF RUN-CTL-STATUS = '00'
+                 MOVE RUNCTL-DATE TO WS-RUN-DATE
+                 MOVE RUNCTL-MODE TO WS-RUN-MODE
+              END-IF
+              CLOSE RUN-CTL-FILE
+           END-IF.
+
+       LOAD-WATERMARK.
+           OPEN INPUT WATERMARK-FILE
+           IF WATERMARK-STATUS = '00'
+              READ WATERMARK-FILE
+              IF WATERMARK-STATUS = '00'
+                 MOVE WATERMARK-RECORD TO WS-LAST-ALERT-TS
+              END-IF
+              CLOSE WATERMARK-FILE
+           END-IF.
+
+       SAVE-WATERMARK.
+           IF WS-NEW-WATERMARK > WS-LAST-ALERT-TS
+              OPEN OUTPUT WATERMARK-FILE
+              IF WATERMARK-STATUS = '00'
+                 MOVE WS-NEW-WATERMARK TO WATERMARK-RECORD
+                 WRITE WATERMARK-RECORD
+                 CLOSE WATERMARK-FILE
+              END-IF
+           END-IF.
+
+       RAISE-ALERT.
+           ADD 1 TO WS-ALERT-COUNT
+           DISPLAY 'ZTPALERT *ALERT* PROGRAM ' AUDIT-PROGRAM-ID
+               ' ENDED WITH RETURN CODE ' AUDIT-RETURN-CODE
+               ' AT ' AUDIT-END-TS
+           IF ALERT-FILE-OPEN = 'N'
+              OPEN OUTPUT ALERT-FILE
+              MOVE 'Y' TO ALERT-FILE-OPEN
+           END-IF
+           MOVE SPACES TO ALERT-RECORD
+           MOVE AUDIT-PROGRAM-ID TO ALERT-PROGRAM-ID
+           MOVE AUDIT-RETURN-CODE TO ALERT-RETURN-CODE
+           MOVE AUDIT-END-TS TO ALERT-END-TS
+           MOVE 'NIGHTLY BATCH STEP ENDED WITH NON-ZERO RC' TO
+               ALERT-TEXT
+           WRITE ALERT-RECORD.
+       END PROGRAM ZTPALERT.
