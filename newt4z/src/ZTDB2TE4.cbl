@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTDB2TE4.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-ROWSET-SIZE PIC S9(4) COMP VALUE 100.
+       01  WS-ROW-TABLE.
+           05  WS-ROW OCCURS 100 TIMES.
+               10  WS-ROW-NAME PIC X(20).
+               10  WS-ROW-ADDRESS PIC X(20).
+       01  WS-ROWS-RETURNED PIC S9(9) COMP.
+       01  WS-ROW-IDX PIC 9(3).
+       01  WS-ROWS-PROCESSED PIC 9(6) VALUE 0.
+       01  WS-COMMIT-INTERVAL PIC 9(4) VALUE 500.
+       01  WS-RETRY-COUNT PIC 9(2).
+       01  WS-MAX-RETRIES PIC 9(2) VALUE 3.
+       01  WS-RETRY-IDX PIC 9(6).
+       01  WS-END-OF-CURSOR PIC X(1) VALUE 'N'.
+       01  WS-SQL-ERROR PIC X(1) VALUE 'N'.
+       LINKAGE SECTION.
+       01  LS-SEARCH-KEY PIC X(20).
+       PROCEDURE DIVISION USING LS-SEARCH-KEY.
+       MAIN-LOGIC.
+           DISPLAY 'GOT TO ZTDB2TE4'
+           EXEC SQL
+               DECLARE CUST4-CURSOR CURSOR WITH HOLD FOR
+                   SELECT CUST-NAME, CUST-ADDRESS
+                   FROM CUSTOMER
+                   WHERE CUST-NAME = :LS-SEARCH-KEY
+                   FOR FETCH ONLY
+           END-EXEC
+           EXEC SQL
+               OPEN CUST4-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ZTDB2TE4 OPEN CURSOR FAILED, SQLCODE: '
+                  SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR
+           ELSE
+              PERFORM FETCH-ROWSET-WITH-RETRY
+              PERFORM UNTIL WS-END-OF-CURSOR = 'Y'
+                  PERFORM PROCESS-ROWSET
+                  IF WS-END-OF-CURSOR NOT = 'Y'
+                     PERFORM FETCH-ROWSET-WITH-RETRY
+                  END-IF
+              END-PERFORM
+              EXEC SQL
+                  CLOSE CUST4-CURSOR
+              END-EXEC
+           END-IF
+           DISPLAY 'ZTDB2TE4 ROWS PROCESSED: ' WS-ROWS-PROCESSED
+           PERFORM SET-FINAL-RETURN-CODE
+           GOBACK.
+
+       FETCH-ROWSET-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM TEST AFTER
+                   UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               EXEC SQL
+                   FETCH NEXT ROWSET FOR :WS-ROWSET-SIZE ROWS
+                   FROM CUST4-CURSOR
+                   INTO :WS-ROW-TABLE
+               END-EXEC
+               IF SQLCODE = -911 OR SQLCODE = -913
+                  ADD 1 TO WS-RETRY-COUNT
+                  DISPLAY 'ZTDB2TE4 DEADLOCK/TIMEOUT, RETRY '
+                      WS-RETRY-COUNT ' OF ' WS-MAX-RETRIES
+                  PERFORM BACKOFF-DELAY
+               END-IF
+           END-PERFORM
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SQLERRD (3) TO WS-ROWS-RETURNED
+               WHEN 100
+                   MOVE SQLERRD (3) TO WS-ROWS-RETURNED
+                   MOVE 'Y' TO WS-END-OF-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ZTDB2TE4 FETCH FAILED, SQLCODE: '
+                       SQLCODE
+                   MOVE 'Y' TO WS-SQL-ERROR
+                   MOVE 'Y' TO WS-END-OF-CURSOR
+                   MOVE 0 TO WS-ROWS-RETURNED
+           END-EVALUATE.
+
+       PROCESS-ROWSET.
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-ROWS-RETURNED
+               ADD 1 TO WS-ROWS-PROCESSED
+           END-PERFORM
+           IF WS-ROWS-RETURNED > 0
+              AND FUNCTION MOD(WS-ROWS-PROCESSED, WS-COMMIT-INTERVAL)
+                  < WS-ROWSET-SIZE
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+           END-IF.
+
+       BACKOFF-DELAY.
+           PERFORM VARYING WS-RETRY-IDX FROM 1 BY 1
+                   UNTIL WS-RETRY-IDX > 100000
+               CONTINUE
+           END-PERFORM.
+
+       SET-FINAL-RETURN-CODE.
+           IF WS-SQL-ERROR = 'Y'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              IF WS-ROWS-PROCESSED = 0
+                 DISPLAY 'ZTDB2TE4 NO ROWS FOUND'
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
+       END PROGRAM ZTDB2TE4.
