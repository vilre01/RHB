@@ -6,6 +6,14 @@
            SELECT INPUT-FILE ASSIGN SYSIN1
            FILE STATUS IS INPUT-STATUS.
            SELECT OUTPUT-FILE ASSIGN SYSOUT1.
+           SELECT GREET-CTL-FILE ASSIGN GREETCTL
+           FILE STATUS IS GREET-CTL-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN EXCEPOUT
+           FILE STATUS IS EXCEPTION-STATUS.
+           SELECT RUN-CTL-FILE ASSIGN RUNCTL
+           FILE STATUS IS RUN-CTL-STATUS.
+           SELECT AUDIT-FILE ASSIGN AUDITLOG
+           FILE STATUS IS AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORD CONTAINS 80 CHARACTERS
@@ -14,21 +22,197 @@
        FD  OUTPUT-FILE RECORD CONTAINS 80 CHARACTERS
            RECORDING MODE IS F.
        01  OUTPUT-RECORD PIC X(80).
+       FD  GREET-CTL-FILE RECORD CONTAINS 26 CHARACTERS
+           RECORDING MODE IS F.
+       01  GREET-CTL-RECORD.
+           05  CTL-GREETING-PREFIX PIC X(20).
+           05  CTL-GREETING-SUFFIX PIC X(5).
+           05  CTL-GREETING-SEPARATOR PIC X(1).
+       FD  EXCEPTION-FILE RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXC-NAME PIC X(80).
+           05  EXC-REASON PIC X(20).
+       FD  RUN-CTL-FILE RECORD CONTAINS 12 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPRUNCP.
+       FD  AUDIT-FILE RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPAUDIT.
        WORKING-STORAGE SECTION.
        01  INPUT-STATUS PIC X(2).
+       01  GREET-CTL-STATUS PIC X(2).
+       01  EXCEPTION-STATUS PIC X(2).
+       01  EXCEPTION-FILE-OPEN PIC X(1) VALUE 'N'.
+       01  RUN-CTL-STATUS PIC X(2).
+       01  AUDIT-STATUS PIC X(2).
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-RUN-MODE PIC X(4) VALUE 'PROD'.
+       01  WS-START-TS PIC X(21).
+       01  WS-GREETING-LENGTH PIC 9(3).
+       01  WS-CURRENT-NAME PIC X(80).
+       01  WS-SPLIT-POINTER PIC 9(3).
+       01  WS-BLANK-REC-COUNT PIC 9(6) VALUE 0.
+       01  WS-GREETING-PREFIX PIC X(20) VALUE 'Hello,'.
+       01  WS-GREETING-SUFFIX PIC X(5) VALUE '!'.
+       01  WS-GREETING-SEPARATOR PIC X(1) VALUE SPACE.
+       01  WS-GREETING-COUNT PIC 9(6) VALUE 0.
+       01  WS-SHORT-REC-COUNT PIC 9(6) VALUE 0.
+       01  WS-MORE-RECORDS PIC X(1) VALUE 'Y'.
+       01  WS-TRAILER-RECORD.
+           05  FILLER PIC X(8) VALUE 'TRAILER '.
+           05  FILLER PIC X(6) VALUE 'COUNT='.
+           05  TRL-GREETING-COUNT PIC 9(6).
+           05  FILLER PIC X(60) VALUE SPACES.
+       01  WS-HEADER-RECORD.
+           05  FILLER PIC X(8) VALUE 'HEADER  '.
+           05  FILLER PIC X(9) VALUE 'RUNDATE='.
+           05  HDR-RUN-DATE PIC X(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  FILLER PIC X(9) VALUE 'RUNMODE='.
+           05  HDR-RUN-MODE PIC X(4).
+           05  FILLER PIC X(41) VALUE SPACES.
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+           PERFORM LOAD-RUN-CONTROL
+           PERFORM LOAD-GREETING-TEMPLATE
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           PERFORM WRITE-HEADER-RECORD
            READ INPUT-FILE
-           PERFORM UNTIL INPUT-STATUS > '04'
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING 'Hello, '
-                   FUNCTION TRIM(INPUT-RECORD)
-                   '!'
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+           PERFORM TEST-INPUT-STATUS
+           PERFORM UNTIL WS-MORE-RECORDS = 'N'
+               IF INPUT-STATUS = '04'
+                  ADD 1 TO WS-SHORT-REC-COUNT
+                  DISPLAY 'ZTPQHELO SHORT RECORD PADDED, COUNT: '
+                      WS-SHORT-REC-COUNT
+               END-IF
+               IF FUNCTION TRIM(INPUT-RECORD) = SPACES
+                  ADD 1 TO WS-BLANK-REC-COUNT
+               ELSE
+                  PERFORM SPLIT-AND-PROCESS-RECORD
+               END-IF
                READ INPUT-FILE
+               PERFORM TEST-INPUT-STATUS
            END-PERFORM
+           MOVE WS-GREETING-COUNT TO TRL-GREETING-COUNT
+           WRITE OUTPUT-RECORD FROM WS-TRAILER-RECORD
+           DISPLAY 'ZTPQHELO GREETINGS WRITTEN: ' WS-GREETING-COUNT
+           DISPLAY 'ZTPQHELO SHORT RECORDS: ' WS-SHORT-REC-COUNT
+           DISPLAY 'ZTPQHELO BLANK RECORDS SKIPPED: ' WS-BLANK-REC-COUNT
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           IF EXCEPTION-FILE-OPEN = 'Y'
+              CLOSE EXCEPTION-FILE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
            GOBACK.
+
+       WRITE-HEADER-RECORD.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE WS-RUN-MODE TO HDR-RUN-MODE
+           WRITE OUTPUT-RECORD FROM WS-HEADER-RECORD.
+
+       LOAD-RUN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT RUN-CTL-FILE
+           IF RUN-CTL-STATUS = '00'
+              READ RUN-CTL-FILE
+              IF RUN-CTL-STATUS = '00'
+                 MOVE RUNCTL-DATE TO WS-RUN-DATE
+                 MOVE RUNCTL-MODE TO WS-RUN-MODE
+              END-IF
+              CLOSE RUN-CTL-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS = '00'
+              MOVE SPACES TO AUDIT-TRAIL-RECORD
+              MOVE 'ZTPQHELO' TO AUDIT-PROGRAM-ID
+              MOVE WS-START-TS TO AUDIT-START-TS
+              MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+              MOVE WS-GREETING-COUNT TO AUDIT-RECORDS-PROCESSED
+              MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+              WRITE AUDIT-TRAIL-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       SPLIT-AND-PROCESS-RECORD.
+           MOVE 1 TO WS-SPLIT-POINTER
+           PERFORM UNTIL WS-SPLIT-POINTER > 80
+               MOVE SPACES TO WS-CURRENT-NAME
+               UNSTRING INPUT-RECORD DELIMITED BY ','
+                   INTO WS-CURRENT-NAME
+                   WITH POINTER WS-SPLIT-POINTER
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-CURRENT-NAME) NOT = SPACES
+                  PERFORM PROCESS-GREETING-NAME
+               END-IF
+           END-PERFORM.
+
+       PROCESS-GREETING-NAME.
+           COMPUTE WS-GREETING-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-GREETING-PREFIX))
+               + 1
+               + FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-NAME))
+               + FUNCTION LENGTH(FUNCTION TRIM(WS-GREETING-SUFFIX))
+           IF WS-GREETING-LENGTH > 80
+              PERFORM LOG-NAME-EXCEPTION
+           ELSE
+              MOVE SPACES TO OUTPUT-RECORD
+              STRING FUNCTION TRIM(WS-GREETING-PREFIX)
+                  WS-GREETING-SEPARATOR
+                  FUNCTION TRIM(WS-CURRENT-NAME)
+                  FUNCTION TRIM(WS-GREETING-SUFFIX)
+                  DELIMITED BY SIZE INTO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+              ADD 1 TO WS-GREETING-COUNT
+           END-IF.
+
+       LOG-NAME-EXCEPTION.
+           IF EXCEPTION-FILE-OPEN = 'N'
+              OPEN OUTPUT EXCEPTION-FILE
+              MOVE 'Y' TO EXCEPTION-FILE-OPEN
+           END-IF
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE WS-CURRENT-NAME TO EXC-NAME
+           MOVE 'NAME TOO LONG' TO EXC-REASON
+           WRITE EXCEPTION-RECORD.
+
+       TEST-INPUT-STATUS.
+           EVALUATE INPUT-STATUS
+               WHEN '00'
+                   CONTINUE
+               WHEN '04'
+                   CONTINUE
+               WHEN '10'
+                   MOVE 'N' TO WS-MORE-RECORDS
+               WHEN OTHER
+                   DISPLAY 'ZTPQHELO I/O ERROR ON INPUT-FILE, STATUS: '
+                       INPUT-STATUS
+                   MOVE 'N' TO WS-MORE-RECORDS
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE INPUT-FILE
+                   CLOSE OUTPUT-FILE
+                   IF EXCEPTION-FILE-OPEN = 'Y'
+                      CLOSE EXCEPTION-FILE
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+                   STOP RUN
+           END-EVALUATE.
+
+       LOAD-GREETING-TEMPLATE.
+           OPEN INPUT GREET-CTL-FILE
+           IF GREET-CTL-STATUS = '00'
+              READ GREET-CTL-FILE
+              IF GREET-CTL-STATUS = '00'
+                 MOVE CTL-GREETING-PREFIX TO WS-GREETING-PREFIX
+                 MOVE CTL-GREETING-SUFFIX TO WS-GREETING-SUFFIX
+                 MOVE CTL-GREETING-SEPARATOR TO WS-GREETING-SEPARATOR
+              END-IF
+              CLOSE GREET-CTL-FILE
+           END-IF.
