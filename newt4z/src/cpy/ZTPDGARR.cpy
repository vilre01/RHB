@@ -12,4 +12,5 @@
                10 OUT-REPORT-TIME        PIC 9(2).                              
                10 FILLER                 PIC X(1) VALUE " ".                    
                10 OUT-PERIOD-NAME        PIC X(10).                             
-           05 FILLER                 PIC X(4).                                  
\ No newline at end of file
+           05 OUT-PERCENT-OF-TOTAL       PIC 9(3).
+           05 FILLER                 PIC X(1).
