@@ -0,0 +1,6 @@
+      * SHARED RUN-DATE / RUN-MODE CONTROL RECORD, LOADED FROM THE
+      * RUNCTL CONTROL FILE BY EACH NIGHTLY BATCH PROGRAM SO THE
+      * BUSINESS DATE AND TEST/PROD MODE ARE CONSISTENT ACROSS THE SUITE
+       01  RUN-CONTROL-RECORD.
+           05  RUNCTL-DATE               PIC X(8).
+           05  RUNCTL-MODE               PIC X(4).
