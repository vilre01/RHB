@@ -0,0 +1,64 @@
+      * SYMBOLIC MAP FOR MAPSET CICSTSM, MAP CICSTSM1
+      * GENERATED FROM BMS SOURCE newt4z/src/bms/CICSTSM.bms
+       01  CICSTSM1I.
+           05  TITLE1L               PIC S9(4) COMP.
+           05  TITLE1F               PIC X.
+           05  TITLE1A               PIC X.
+           05  TITLE1I               PIC X(20).
+           05  CUSTIDLBL             PIC S9(4) COMP.
+           05  CUSTIDLBF             PIC X.
+           05  CUSTIDLBA             PIC X.
+           05  CUSTIDLBI             PIC X(12).
+           05  CUSTIDL               PIC S9(4) COMP.
+           05  CUSTIDF               PIC X.
+           05  CUSTIDA               PIC X.
+           05  CUSTIDI               PIC X(8).
+           05  SRCHNMLBL             PIC S9(4) COMP.
+           05  SRCHNMLBF             PIC X.
+           05  SRCHNMLBA             PIC X.
+           05  SRCHNMLBI             PIC X(12).
+           05  SRCHNAML              PIC S9(4) COMP.
+           05  SRCHNAMF              PIC X.
+           05  SRCHNAMA              PIC X.
+           05  SRCHNAMI              PIC X(20).
+           05  MSGOUTL               PIC S9(4) COMP.
+           05  MSGOUTF               PIC X.
+           05  MSGOUTA               PIC X.
+           05  MSGOUTI               PIC X(40).
+           05  CUSTNMLBL             PIC S9(4) COMP.
+           05  CUSTNMLBF             PIC X.
+           05  CUSTNMLBA             PIC X.
+           05  CUSTNMLBI             PIC X(14).
+           05  CUSTNAML              PIC S9(4) COMP.
+           05  CUSTNAMF              PIC X.
+           05  CUSTNAMA              PIC X.
+           05  CUSTNAMI              PIC X(20).
+           05  CUSTADLBL             PIC S9(4) COMP.
+           05  CUSTADLBF             PIC X.
+           05  CUSTADLBA             PIC X.
+           05  CUSTADLBI             PIC X(14).
+           05  CUSTADRL              PIC S9(4) COMP.
+           05  CUSTADRF              PIC X.
+           05  CUSTADRA              PIC X.
+           05  CUSTADRI              PIC X(20).
+       01  CICSTSM1O REDEFINES CICSTSM1I.
+           05  FILLER                PIC X(4).
+           05  TITLE1O               PIC X(20).
+           05  FILLER                PIC X(4).
+           05  CUSTIDLBO             PIC X(12).
+           05  FILLER                PIC X(4).
+           05  CUSTIDO               PIC X(8).
+           05  FILLER                PIC X(4).
+           05  SRCHNMLBO             PIC X(12).
+           05  FILLER                PIC X(4).
+           05  SRCHNAMO              PIC X(20).
+           05  FILLER                PIC X(4).
+           05  MSGOUTO               PIC X(40).
+           05  FILLER                PIC X(4).
+           05  CUSTNMLBO             PIC X(14).
+           05  FILLER                PIC X(4).
+           05  CUSTNAMO              PIC X(20).
+           05  FILLER                PIC X(4).
+           05  CUSTADLBO             PIC X(14).
+           05  FILLER                PIC X(4).
+           05  CUSTADRO              PIC X(20).
