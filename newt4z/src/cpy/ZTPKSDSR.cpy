@@ -0,0 +1,5 @@
+      * THE DATA STRUCTURE OF A RECORD IN THE TESTKSDS FILE
+       01  KSDS-RECORD.
+           05 KSDS-KEY                  PIC X(8).
+           05 KSDS-ALT-KEY              PIC X(8).
+           05 KSDS-TEXT                 PIC X(234).
