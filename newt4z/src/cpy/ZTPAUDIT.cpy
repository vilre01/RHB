@@ -0,0 +1,10 @@
+      * SHARED NIGHTLY BATCH AUDIT TRAIL RECORD, APPENDED TO BY EACH
+      * PROGRAM IN THE SUITE (ASSIGN AUDITLOG) SO ONE CONSOLIDATED
+      * REPORT CAN BE PULLED ACROSS THE WHOLE CYCLE
+       01  AUDIT-TRAIL-RECORD.
+           05  AUDIT-PROGRAM-ID          PIC X(8).
+           05  AUDIT-START-TS            PIC X(21).
+           05  AUDIT-END-TS              PIC X(21).
+           05  AUDIT-RECORDS-PROCESSED   PIC 9(8).
+           05  AUDIT-RETURN-CODE         PIC 9(4).
+           05  FILLER                    PIC X(10).
