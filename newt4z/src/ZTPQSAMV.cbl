@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPQSAMV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TESTQSAV
+           FILE STATUS IS OUTPUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 10 TO 80 CHARACTERS
+               DEPENDING ON WS-REC-LEN
+           RECORDING MODE IS V
+           DATA RECORD IS OUTPUT-RECORD.
+       01  OUTPUT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  OUTPUT-STATUS PIC X(2).
+       01  WS-REC-LEN PIC 9(3).
+       01  WS-REC-IDX PIC 9(2).
+       01  WS-BYTE-IDX PIC 9(2).
+       01  WS-FILL-CHAR PIC X(1).
+       01  WS-CONTENT-LETTERS PIC X(8) VALUE 'ABCDEFGH'.
+       01  WS-CONTENT-LENGTHS.
+           05  PIC 9(3) VALUE 10.
+           05  PIC 9(3) VALUE 20.
+           05  PIC 9(3) VALUE 30.
+           05  PIC 9(3) VALUE 40.
+           05  PIC 9(3) VALUE 50.
+           05  PIC 9(3) VALUE 60.
+           05  PIC 9(3) VALUE 70.
+           05  PIC 9(3) VALUE 80.
+       01  WS-CONTENT-LENGTHS-TBL REDEFINES WS-CONTENT-LENGTHS.
+           05  WS-CONTENT-LENGTH OCCURS 8 TIMES PIC 9(3).
+       PROCEDURE DIVISION.
+           DISPLAY 'GOT TO ZTPQSAMV'
+           OPEN OUTPUT OUTPUT-FILE
+           IF OUTPUT-STATUS NOT = '00'
+              DISPLAY 'ZTPQSAMV OPEN OUTPUT FAILED, STATUS: '
+                  OUTPUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           PERFORM VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > 8
+               MOVE WS-CONTENT-LENGTH (WS-REC-IDX) TO WS-REC-LEN
+               MOVE WS-CONTENT-LETTERS (WS-REC-IDX:1) TO WS-FILL-CHAR
+               MOVE SPACES TO OUTPUT-RECORD
+               PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1
+                       UNTIL WS-BYTE-IDX > WS-REC-LEN
+                   MOVE WS-FILL-CHAR TO OUTPUT-RECORD (WS-BYTE-IDX:1)
+               END-PERFORM
+               PERFORM WRITE-OUTPUT-RECORD
+           END-PERFORM
+           CLOSE OUTPUT-FILE
+           OPEN INPUT OUTPUT-FILE
+           IF OUTPUT-STATUS NOT = '00'
+              DISPLAY 'ZTPQSAMV OPEN INPUT FAILED, STATUS: '
+                  OUTPUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           READ OUTPUT-FILE
+           PERFORM UNTIL OUTPUT-STATUS = '10'
+               PERFORM DISPLAY-INPUT-RECORD
+               READ OUTPUT-FILE
+           END-PERFORM
+           CLOSE OUTPUT-FILE
+           GOBACK.
+
+       WRITE-OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+           IF OUTPUT-STATUS NOT = '00'
+              DISPLAY 'ZTPQSAMV WRITE FAILED, STATUS: ' OUTPUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE OUTPUT-FILE
+              STOP RUN
+           END-IF.
+
+       DISPLAY-INPUT-RECORD.
+           IF OUTPUT-STATUS = '00'
+              DISPLAY 'LEN=' WS-REC-LEN ' ' OUTPUT-RECORD (1:WS-REC-LEN)
+           ELSE
+              IF OUTPUT-STATUS NOT = '10'
+                 DISPLAY 'ZTPQSAMV READ FAILED, STATUS: ' OUTPUT-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE OUTPUT-FILE
+                 STOP RUN
+              END-IF
+           END-IF.
+       END PROGRAM ZTPQSAMV.
