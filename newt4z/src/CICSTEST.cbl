@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSTEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-CTL-FILE ASSIGN AUTHCTL
+           FILE STATUS IS AUTH-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTH-CTL-FILE RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUTH-CTL-RECORD PIC X(8).
+       WORKING-STORAGE SECTION.
+           COPY CICSTSM.
+       01  AUTH-CTL-STATUS PIC X(2).
+       01  AUTH-USERID-TABLE.
+           05  AUTH-USERID OCCURS 50 TIMES PIC X(8).
+       01  WS-AUTH-COUNT PIC 9(2) VALUE 0.
+       01  WS-AUTH-LOADED PIC X(1) VALUE 'N'.
+       01  WS-AUTH-IDX PIC 9(2).
+       01  WS-USER-AUTHORIZED PIC X(1) VALUE 'N'.
+       01  WS-COMMAREA.
+           05  WS-CA-REQUEST-TYPE PIC X(4).
+           05  WS-CA-CONVERSATION-STATE PIC X(1).
+           05  WS-CA-KEY-FIELDS.
+               10  WS-CA-CUSTOMER-ID PIC X(8).
+               10  WS-CA-SEARCH-NAME PIC X(20).
+           05  WS-CA-RESPONSE-FIELDS.
+               10  WS-CA-RESPONSE-CODE PIC X(2).
+               10  WS-CA-RESPONSE-MSG PIC X(40).
+               10  WS-CA-CUSTOMER-NAME PIC X(20).
+               10  WS-CA-CUSTOMER-ADDRESS PIC X(20).
+       LINKAGE SECTION.
+           COPY DFHEIBLK.
+       01  DFHCOMMAREA.
+           05  CA-REQUEST-TYPE PIC X(4).
+           05  CA-CONVERSATION-STATE PIC X(1).
+           05  CA-KEY-FIELDS.
+               10  CA-CUSTOMER-ID PIC X(8).
+               10  CA-SEARCH-NAME PIC X(20).
+           05  CA-RESPONSE-FIELDS.
+               10  CA-RESPONSE-CODE PIC X(2).
+               10  CA-RESPONSE-MSG PIC X(40).
+               10  CA-CUSTOMER-NAME PIC X(20).
+               10  CA-CUSTOMER-ADDRESS PIC X(20).
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'GOT TO CICSTEST'
+           PERFORM LOAD-AUTH-TABLE
+           PERFORM CHECK-USER-AUTHORIZED
+           IF WS-USER-AUTHORIZED NOT = 'Y'
+              PERFORM REJECT-NOT-AUTHORIZED
+           ELSE
+              IF EIBCALEN = 0
+                 PERFORM FIRST-ENTRY-LOGIC
+              ELSE
+                 PERFORM RETURN-ENTRY-LOGIC
+              END-IF
+           END-IF.
+
+       LOAD-AUTH-TABLE.
+           OPEN INPUT AUTH-CTL-FILE
+           IF AUTH-CTL-STATUS = '00'
+              PERFORM UNTIL AUTH-CTL-STATUS NOT = '00'
+                      OR WS-AUTH-COUNT = 50
+                  READ AUTH-CTL-FILE
+                  IF AUTH-CTL-STATUS = '00'
+                     ADD 1 TO WS-AUTH-COUNT
+                     MOVE AUTH-CTL-RECORD TO
+                         AUTH-USERID (WS-AUTH-COUNT)
+                  END-IF
+              END-PERFORM
+              CLOSE AUTH-CTL-FILE
+              MOVE 'Y' TO WS-AUTH-LOADED
+           ELSE
+              DISPLAY 'CICSTEST AUTHCTL NOT AVAILABLE, SKIPPING '
+                  'AUTHORIZATION CHECK'
+           END-IF.
+
+       CHECK-USER-AUTHORIZED.
+           IF WS-AUTH-LOADED NOT = 'Y'
+              MOVE 'Y' TO WS-USER-AUTHORIZED
+           ELSE
+              MOVE 'N' TO WS-USER-AUTHORIZED
+              PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+                      UNTIL WS-AUTH-IDX > WS-AUTH-COUNT
+                  IF EIBUSER = AUTH-USERID (WS-AUTH-IDX)
+                     MOVE 'Y' TO WS-USER-AUTHORIZED
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+       REJECT-NOT-AUTHORIZED.
+           DISPLAY 'CICSTEST REJECTED UNAUTHORIZED USER: ' EIBUSER
+           MOVE LOW-VALUES TO CICSTSM1O
+           MOVE 'USER NOT AUTHORIZED FOR THIS TRANSACTION' TO MSGOUTO
+           EXEC CICS
+               SEND MAP('CICSTSM1') MAPSET('CICSTSM')
+                    FROM(CICSTSM1O) ERASE
+           END-EXEC
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       FIRST-ENTRY-LOGIC.
+           MOVE LOW-VALUES TO CICSTSM1O
+           MOVE 'ENTER CUSTOMER ID OR SEARCH NAME' TO MSGOUTO
+           EXEC CICS
+               SEND MAP('CICSTSM1') MAPSET('CICSTSM')
+                    FROM(CICSTSM1O) ERASE
+           END-EXEC
+           MOVE SPACES TO WS-COMMAREA
+           MOVE '1' TO WS-CA-CONVERSATION-STATE
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID) COMMAREA(WS-COMMAREA)
+                      LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       RETURN-ENTRY-LOGIC.
+           EXEC CICS
+               RECEIVE MAP('CICSTSM1') MAPSET('CICSTSM')
+                       INTO(CICSTSM1I)
+           END-EXEC
+           MOVE CUSTIDI TO CA-CUSTOMER-ID
+           MOVE SRCHNAMI TO CA-SEARCH-NAME
+           PERFORM PROCESS-REQUEST
+           PERFORM SEND-RESPONSE-MAP
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID) COMMAREA(DFHCOMMAREA)
+                      LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       PROCESS-REQUEST.
+           MOVE '00' TO CA-RESPONSE-CODE
+           MOVE 'REQUEST PROCESSED' TO CA-RESPONSE-MSG
+           MOVE CA-CUSTOMER-ID TO CA-CUSTOMER-NAME
+           MOVE CA-SEARCH-NAME TO CA-CUSTOMER-ADDRESS.
+
+       SEND-RESPONSE-MAP.
+           MOVE LOW-VALUES TO CICSTSM1O
+           MOVE CA-RESPONSE-MSG TO MSGOUTO
+           MOVE CA-CUSTOMER-NAME TO CUSTNAMO
+           MOVE CA-CUSTOMER-ADDRESS TO CUSTADRO
+           EXEC CICS
+               SEND MAP('CICSTSM1') MAPSET('CICSTSM')
+                    FROM(CICSTSM1O)
+           END-EXEC.
+       END PROGRAM CICSTEST.
