@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTDB2TE2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN CUSTEXT
+           FILE STATUS IS EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD.
+           05  EXT-CUST-NAME PIC X(20).
+           05  EXT-CUST-ADDRESS PIC X(20).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  EXTRACT-STATUS PIC X(2).
+       01  WS-CUST-NAME PIC X(20).
+       01  WS-CUST-ADDRESS PIC X(20).
+       01  WS-ROWS-EXTRACTED PIC 9(6) VALUE 0.
+       01  WS-END-OF-CURSOR PIC X(1) VALUE 'N'.
+       01  WS-SQL-ERROR PIC X(1) VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'GOT TO ZTDB2TE2'
+           OPEN OUTPUT EXTRACT-FILE
+           IF EXTRACT-STATUS NOT = '00'
+              DISPLAY 'ZTDB2TE2 EXTRACT OPEN FAILED, STATUS: '
+                  EXTRACT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           EXEC SQL
+               DECLARE CUST2-CURSOR CURSOR FOR
+                   SELECT CUST-NAME, CUST-ADDRESS
+                   FROM CUSTOMER
+                   FOR FETCH ONLY
+           END-EXEC
+           EXEC SQL
+               OPEN CUST2-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ZTDB2TE2 OPEN CURSOR FAILED, SQLCODE: '
+                  SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR
+           ELSE
+              PERFORM FETCH-NEXT-ROW
+              PERFORM UNTIL WS-END-OF-CURSOR = 'Y'
+                  PERFORM WRITE-EXTRACT-RECORD
+                  PERFORM FETCH-NEXT-ROW
+              END-PERFORM
+              EXEC SQL
+                  CLOSE CUST2-CURSOR
+              END-EXEC
+           END-IF
+           CLOSE EXTRACT-FILE
+           DISPLAY 'ZTDB2TE2 ROWS EXTRACTED: ' WS-ROWS-EXTRACTED
+           PERFORM SET-FINAL-RETURN-CODE
+           GOBACK.
+
+       FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH CUST2-CURSOR
+               INTO :WS-CUST-NAME, :WS-CUST-ADDRESS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ZTDB2TE2 FETCH FAILED, SQLCODE: '
+                       SQLCODE
+                   MOVE 'Y' TO WS-SQL-ERROR
+                   MOVE 'Y' TO WS-END-OF-CURSOR
+           END-EVALUATE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-CUST-NAME TO EXT-CUST-NAME
+           MOVE WS-CUST-ADDRESS TO EXT-CUST-ADDRESS
+           WRITE EXTRACT-RECORD
+           IF EXTRACT-STATUS NOT = '00'
+              DISPLAY 'ZTDB2TE2 EXTRACT WRITE FAILED, STATUS: '
+                  EXTRACT-STATUS
+              MOVE 'Y' TO WS-SQL-ERROR
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              ADD 1 TO WS-ROWS-EXTRACTED
+           END-IF.
+
+       SET-FINAL-RETURN-CODE.
+           IF WS-SQL-ERROR = 'Y'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              IF WS-ROWS-EXTRACTED = 0
+                 DISPLAY 'ZTDB2TE2 NO ROWS FOUND'
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
+       END PROGRAM ZTDB2TE2.
