@@ -0,0 +1,57 @@
+      ******************************************************************
+      * BMS MAPSET FOR CICSTEST'S OPERATOR SCREEN                      *
+      ******************************************************************
+      CICSTSM  DFHMSD TYPE=&SYSPARM,                                   X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+      *
+      CICSTSM1 DFHMDI SIZE=(24,80),                                    X
+               LINE=1,                                                 X
+               COLUMN=1
+      *
+      TITLE1   DFHMDF POS=(1,1),                                       X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CICSTEST - CUSTOMER LOOKUP'
+      *
+      CUSTIDLB DFHMDF POS=(3,1),                                       X
+               LENGTH=12,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='CUSTOMER ID:'
+      CUSTID   DFHMDF POS=(3,14),                                      X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NUM)
+      *
+      SRCHNMLB DFHMDF POS=(4,1),                                       X
+               LENGTH=12,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='SEARCH NAME:'
+      SRCHNAM  DFHMDF POS=(4,14),                                      X
+               LENGTH=20,                                              X
+               ATTRB=(UNPROT)
+      *
+      MSGOUT   DFHMDF POS=(6,1),                                       X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT)
+      *
+      CUSTNMLB DFHMDF POS=(8,1),                                       X
+               LENGTH=14,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='CUSTOMER NAME:'
+      CUSTNAM  DFHMDF POS=(8,16),                                      X
+               LENGTH=20,                                              X
+               ATTRB=(PROT)
+      *
+      CUSTADLB DFHMDF POS=(9,1),                                       X
+               LENGTH=14,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='ADDRESS:      '
+      CUSTADR  DFHMDF POS=(9,16),                                      X
+               LENGTH=20,                                              X
+               ATTRB=(PROT)
+      *
+               DFHMSD TYPE=FINAL
+               END
