@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPKSDST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDS-FILE ASSIGN TESTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS KSDS-KEY
+           ALTERNATE RECORD KEY IS KSDS-ALT-KEY WITH DUPLICATES
+           FILE STATUS IS KSDS-STATUS.
+           SELECT KSDS-TRN-FILE ASSIGN KSDSTRN
+           FILE STATUS IS TRN-STATUS.
+           SELECT KSDS-EXC-FILE ASSIGN KSDSEXC
+           FILE STATUS IS EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KSDS-FILE RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+           COPY ZTPKSDSR.
+       FD  KSDS-TRN-FILE RECORD CONTAINS 251 CHARACTERS
+           RECORDING MODE IS F.
+       01  KSDS-TRN-RECORD.
+           05  TRN-CODE PIC X(1).
+           05  TRN-KEY PIC X(8).
+           05  TRN-ALT-KEY PIC X(8).
+           05  TRN-TEXT PIC X(234).
+       FD  KSDS-EXC-FILE RECORD CONTAINS 48 CHARACTERS
+           RECORDING MODE IS F.
+       01  KSDS-EXC-RECORD.
+           05  EXC-KEY PIC X(8).
+           05  EXC-REASON PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  KSDS-STATUS PIC X(2).
+       01  TRN-STATUS PIC X(2).
+       01  EXC-STATUS PIC X(2).
+       01  EXC-FILE-OPEN PIC X(1) VALUE 'N'.
+       01  WS-FOUND PIC X(1).
+       01  WS-RETRY-COUNT PIC 9(2).
+       01  WS-MAX-RETRIES PIC 9(2) VALUE 3.
+       01  WS-RETRY-IDX PIC 9(6).
+       PROCEDURE DIVISION.
+           DISPLAY 'GOT TO ZTPKSDST'
+           OPEN I-O KSDS-FILE
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDST OPEN I-O FAILED, STATUS: '
+                  KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN INPUT KSDS-TRN-FILE
+           IF TRN-STATUS = '00'
+              PERFORM PROCESS-TRANSACTIONS
+              CLOSE KSDS-TRN-FILE
+           ELSE
+              DISPLAY 'ZTPKSDST TRN FILE OPEN FAILED, STATUS: '
+                  TRN-STATUS
+           END-IF
+           CLOSE KSDS-FILE
+           IF EXC-FILE-OPEN = 'Y'
+              CLOSE KSDS-EXC-FILE
+           END-IF
+           GOBACK.
+
+       PROCESS-TRANSACTIONS.
+           READ KSDS-TRN-FILE
+           PERFORM UNTIL TRN-STATUS = '10'
+               EVALUATE TRN-CODE
+                   WHEN 'A'
+                       PERFORM ADD-TRANSACTION
+                   WHEN 'C'
+                       PERFORM CHANGE-TRANSACTION
+                   WHEN 'L'
+                       PERFORM LOOKUP-BY-ALT-KEY
+                   WHEN OTHER
+                       PERFORM REJECT-UNKNOWN-CODE
+               END-EVALUATE
+               READ KSDS-TRN-FILE
+           END-PERFORM.
+
+       ADD-TRANSACTION.
+           MOVE TRN-KEY TO KSDS-KEY
+           PERFORM READ-WITH-RETRY
+           IF WS-FOUND = 'Y'
+              PERFORM REJECT-DUPLICATE-KEY
+           ELSE
+              MOVE TRN-ALT-KEY TO KSDS-ALT-KEY
+              MOVE TRN-TEXT TO KSDS-TEXT
+              PERFORM WRITE-WITH-RETRY
+           END-IF.
+
+       CHANGE-TRANSACTION.
+           MOVE TRN-KEY TO KSDS-KEY
+           PERFORM READ-WITH-RETRY
+           IF WS-FOUND = 'Y'
+              MOVE TRN-ALT-KEY TO KSDS-ALT-KEY
+              MOVE TRN-TEXT TO KSDS-TEXT
+              PERFORM REWRITE-WITH-RETRY
+           ELSE
+              MOVE SPACES TO KSDS-EXC-RECORD
+              MOVE TRN-KEY TO EXC-KEY
+              MOVE 'KEY NOT FOUND FOR CHANGE' TO EXC-REASON
+              PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       READ-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM TEST AFTER UNTIL KSDS-STATUS NOT = '9D'
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               READ KSDS-FILE
+                   INVALID KEY MOVE 'N' TO WS-FOUND
+                   NOT INVALID KEY MOVE 'Y' TO WS-FOUND
+               END-READ
+               IF KSDS-STATUS = '9D'
+                  ADD 1 TO WS-RETRY-COUNT
+                  DISPLAY 'ZTPKSDST RECORD LOCKED, RETRY '
+                      WS-RETRY-COUNT ' OF ' WS-MAX-RETRIES
+                  PERFORM BACKOFF-DELAY
+               END-IF
+           END-PERFORM
+           IF KSDS-STATUS = '9D'
+              MOVE 'N' TO WS-FOUND
+              DISPLAY 'ZTPKSDST GIVING UP, KEY STILL LOCKED: '
+                  KSDS-KEY
+           END-IF.
+
+       REWRITE-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM TEST AFTER UNTIL KSDS-STATUS NOT = '9D'
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               REWRITE KSDS-RECORD
+               IF KSDS-STATUS = '9D'
+                  ADD 1 TO WS-RETRY-COUNT
+                  DISPLAY 'ZTPKSDST RECORD LOCKED, RETRY '
+                      WS-RETRY-COUNT ' OF ' WS-MAX-RETRIES
+                  PERFORM BACKOFF-DELAY
+               END-IF
+           END-PERFORM
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDST REWRITE FAILED, STATUS: ' KSDS-STATUS
+           END-IF.
+
+       WRITE-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM TEST AFTER UNTIL KSDS-STATUS NOT = '9D'
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               WRITE KSDS-RECORD
+                   INVALID KEY CONTINUE
+               END-WRITE
+               IF KSDS-STATUS = '9D'
+                  ADD 1 TO WS-RETRY-COUNT
+                  DISPLAY 'ZTPKSDST RECORD LOCKED, RETRY '
+                      WS-RETRY-COUNT ' OF ' WS-MAX-RETRIES
+                  PERFORM BACKOFF-DELAY
+               END-IF
+           END-PERFORM
+           IF KSDS-STATUS = '22'
+              PERFORM REJECT-DUPLICATE-KEY
+           ELSE
+              IF KSDS-STATUS NOT = '00'
+                 DISPLAY 'ZTPKSDST WRITE FAILED, STATUS: '
+                     KSDS-STATUS
+              END-IF
+           END-IF.
+
+       BACKOFF-DELAY.
+           PERFORM VARYING WS-RETRY-IDX FROM 1 BY 1
+                   UNTIL WS-RETRY-IDX > 100000
+               CONTINUE
+           END-PERFORM.
+
+       LOOKUP-BY-ALT-KEY.
+           MOVE TRN-ALT-KEY TO KSDS-ALT-KEY
+           READ KSDS-FILE KEY IS KSDS-ALT-KEY
+               INVALID KEY MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY MOVE 'Y' TO WS-FOUND
+           END-READ
+           PERFORM UNTIL WS-FOUND = 'N'
+               DISPLAY 'ALT MATCH: ' KSDS-KEY ' ' KSDS-TEXT
+               READ KSDS-FILE NEXT RECORD
+                   AT END MOVE 'N' TO WS-FOUND
+               END-READ
+               IF WS-FOUND NOT = 'N'
+                  AND KSDS-ALT-KEY NOT = TRN-ALT-KEY
+                  MOVE 'N' TO WS-FOUND
+               END-IF
+           END-PERFORM.
+
+       REJECT-DUPLICATE-KEY.
+           MOVE SPACES TO KSDS-EXC-RECORD
+           MOVE TRN-KEY TO EXC-KEY
+           MOVE 'DUPLICATE KEY ON ADD' TO EXC-REASON
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       REJECT-UNKNOWN-CODE.
+           MOVE SPACES TO KSDS-EXC-RECORD
+           MOVE TRN-KEY TO EXC-KEY
+           MOVE 'UNKNOWN TRANSACTION CODE' TO EXC-REASON
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       WRITE-EXCEPTION-RECORD.
+           IF EXC-FILE-OPEN = 'N'
+              OPEN OUTPUT KSDS-EXC-FILE
+              MOVE 'Y' TO EXC-FILE-OPEN
+           END-IF
+           WRITE KSDS-EXC-RECORD.
+       END PROGRAM ZTPKSDST.
