@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPKSDSP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDS-FILE ASSIGN TESTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS KSDS-KEY
+           FILE STATUS IS KSDS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KSDS-FILE RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+           COPY ZTPKSDSR.
+       WORKING-STORAGE SECTION.
+       01  KSDS-STATUS PIC X(2).
+       01  WS-REC-COUNT PIC 9(2) VALUE 10.
+       01  WS-REC-IDX PIC 9(2).
+       01  WS-KEY-DIGITS PIC 9(8).
+       PROCEDURE DIVISION.
+           DISPLAY 'GOT TO ZTPKSDSP'
+           OPEN OUTPUT KSDS-FILE
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSP OPEN OUTPUT FAILED, STATUS: '
+                  KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           PERFORM VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > WS-REC-COUNT
+               MOVE WS-REC-IDX TO WS-KEY-DIGITS
+               MOVE WS-KEY-DIGITS TO KSDS-KEY
+               MOVE WS-KEY-DIGITS TO KSDS-ALT-KEY
+               MOVE SPACES TO KSDS-TEXT
+               STRING 'THIS IS RECORD ' WS-REC-IDX
+                   DELIMITED BY SIZE INTO KSDS-TEXT
+               PERFORM WRITE-KSDS-RECORD
+           END-PERFORM
+           CLOSE KSDS-FILE
+           OPEN INPUT KSDS-FILE
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSP OPEN INPUT FAILED, STATUS: '
+                  KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           READ KSDS-FILE
+           PERFORM UNTIL KSDS-STATUS = '10'
+               PERFORM DISPLAY-KSDS-RECORD
+               READ KSDS-FILE
+           END-PERFORM
+           CLOSE KSDS-FILE
+           GOBACK.
+
+       WRITE-KSDS-RECORD.
+           WRITE KSDS-RECORD
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSP WRITE FAILED, STATUS: ' KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE KSDS-FILE
+              STOP RUN
+           END-IF.
+
+       DISPLAY-KSDS-RECORD.
+           IF KSDS-STATUS = '00'
+              DISPLAY KSDS-KEY ' ' KSDS-TEXT
+           ELSE
+              IF KSDS-STATUS NOT = '10'
+                 DISPLAY 'ZTPKSDSP READ FAILED, STATUS: ' KSDS-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE KSDS-FILE
+                 STOP RUN
+              END-IF
+           END-IF.
+       END PROGRAM ZTPKSDSP.
