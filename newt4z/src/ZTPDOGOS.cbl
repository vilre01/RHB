@@ -0,0 +1,484 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPDOGOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADOPTS-FILE ASSIGN ADOPTS
+           FILE STATUS IS ADOPTS-STATUS.
+           SELECT OUTREP-FILE ASSIGN OUTREP
+           FILE STATUS IS OUTREP-STATUS.
+           SELECT ADOPT-REJ-FILE ASSIGN ADOPTREJ
+           FILE STATUS IS ADOPT-REJ-STATUS.
+           SELECT OUTCSV-FILE ASSIGN OUTCSV
+           FILE STATUS IS OUTCSV-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN ADOPTCKP
+           FILE STATUS IS CKPT-STATUS.
+           SELECT BREED-CTL-FILE ASSIGN BREEDCTL
+           FILE STATUS IS BREED-CTL-STATUS.
+           SELECT RUN-CTL-FILE ASSIGN RUNCTL
+           FILE STATUS IS RUN-CTL-STATUS.
+           SELECT AUDIT-FILE ASSIGN AUDITLOG
+           FILE STATUS IS AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADOPTS-FILE RECORD CONTAINS 58 CHARACTERS
+           RECORDING MODE IS F.
+       01  ADOPTS-RECORD.
+           05  ADOPT-KEY.
+               10  ADOPT-BREED PIC X(30).
+               10  ADOPT-PERIOD PIC 9(2).
+           05  FILLER PIC X(23).
+           05  ADOPT-COUNT PIC 9(3).
+       FD  OUTREP-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  OUTREP-RECORD PIC X(80).
+       FD  ADOPT-REJ-FILE RECORD CONTAINS 64 CHARACTERS
+           RECORDING MODE IS F.
+       01  ADOPT-REJ-RECORD.
+           05  REJ-BREED PIC X(30).
+           05  REJ-COUNT PIC 9(3).
+           05  REJ-REASON PIC X(31).
+       FD  OUTCSV-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  OUTCSV-RECORD PIC X(80).
+       FD  CHECKPOINT-FILE RECORD CONTAINS 1770 CHARACTERS
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ PIC 9(6).
+           05  CKPT-RECORDS-ACCUMULATED PIC 9(6).
+           05  CKPT-RECORDS-REJECTED PIC 9(6).
+           05  CKPT-BREED-COUNT PIC 9(2).
+           05  CKPT-ENTRY OCCURS 50 TIMES.
+               10  CKPT-BREED PIC X(30).
+               10  CKPT-PERIOD PIC 9(2).
+               10  CKPT-COUNT PIC 9(3).
+       FD  BREED-CTL-FILE RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+       01  BREED-CTL-RECORD PIC X(30).
+       FD  RUN-CTL-FILE RECORD CONTAINS 12 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPRUNCP.
+       FD  AUDIT-FILE RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       COPY ZTPAUDIT.
+       WORKING-STORAGE SECTION.
+       01  RUN-CTL-STATUS PIC X(2).
+       01  AUDIT-STATUS PIC X(2).
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-RUN-MODE PIC X(4) VALUE 'PROD'.
+       01  WS-START-TS PIC X(21).
+       COPY ZTPDGARR.
+       01  ADOPTS-STATUS PIC X(2).
+       01  WS-ADOPTS-READ-ERROR PIC X(1) VALUE 'N'.
+       01  OUTREP-STATUS PIC X(2).
+       01  ADOPT-REJ-STATUS PIC X(2).
+       01  ADOPT-REJ-OPEN PIC X(1) VALUE 'N'.
+       01  OUTCSV-STATUS PIC X(2).
+       01  WS-CSV-AMOUNT PIC ZZ9.
+       01  CKPT-STATUS PIC X(2).
+       01  WS-RECORDS-READ PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 5.
+       01  WS-SKIP-COUNT PIC 9(6).
+       01  WS-SKIP-IDX PIC 9(6).
+       01  BREED-CTL-STATUS PIC X(2).
+       01  MASTER-BREED-TABLE.
+           05  MASTER-BREED-NAME OCCURS 50 TIMES PIC X(30).
+       01  WS-MASTER-BREED-COUNT PIC 9(2) VALUE 0.
+       01  WS-MASTER-BREED-LOADED PIC X(1) VALUE 'N'.
+       01  WS-MASTER-IDX PIC 9(2).
+       01  WS-BREED-VALID PIC X(1).
+       01  PERIOD-TOTAL-TABLE.
+           05  PERIOD-TOTAL OCCURS 12 TIMES PIC 9(5) VALUE 0.
+       01  WS-RECORDS-ACCUMULATED PIC 9(6) VALUE 0.
+       01  WS-RECORDS-REJECTED PIC 9(6) VALUE 0.
+       01  WS-MORE-RECORDS PIC X(1) VALUE 'Y'.
+       01  WS-GRAND-TOTAL PIC 9(5) VALUE 0.
+       01  ACCUMULATOR.
+           05  ADOPTIONS PIC 9(3) OCCURS 50 TIMES.
+       01  BREED-NAME-TABLE.
+           05  BREED-NAME OCCURS 50 TIMES PIC X(30).
+       01  PERIOD-TIME-TABLE.
+           05  PERIOD-TIME OCCURS 50 TIMES PIC 9(2).
+       01  WS-BREED-COUNT PIC 9(2) VALUE 0.
+       01  WS-BREED-IDX PIC 9(2).
+       01  WS-MATCH-IDX PIC 9(2).
+       01  WS-RUN-PERIOD PIC 9(2).
+       01  WS-EFFECTIVE-PERIOD PIC 9(2).
+       01  WS-MONTH-NAMES.
+           05  FILLER PIC X(10) VALUE 'JANUARY'.
+           05  FILLER PIC X(10) VALUE 'FEBRUARY'.
+           05  FILLER PIC X(10) VALUE 'MARCH'.
+           05  FILLER PIC X(10) VALUE 'APRIL'.
+           05  FILLER PIC X(10) VALUE 'MAY'.
+           05  FILLER PIC X(10) VALUE 'JUNE'.
+           05  FILLER PIC X(10) VALUE 'JULY'.
+           05  FILLER PIC X(10) VALUE 'AUGUST'.
+           05  FILLER PIC X(10) VALUE 'SEPTEMBER'.
+           05  FILLER PIC X(10) VALUE 'OCTOBER'.
+           05  FILLER PIC X(10) VALUE 'NOVEMBER'.
+           05  FILLER PIC X(10) VALUE 'DECEMBER'.
+       01  WS-MONTH-NAMES-TBL REDEFINES WS-MONTH-NAMES.
+           05  WS-MONTH-NAME OCCURS 12 TIMES PIC X(10).
+       01  WS-HEADER-RECORD.
+           05  FILLER PIC X(20) VALUE 'DOG ADOPTION REPORT'.
+           05  FILLER PIC X(10) VALUE ' RUN DATE '.
+           05  WS-HDR-RUN-DATE PIC X(8).
+           05  FILLER PIC X(10) VALUE ' RUN MODE '.
+           05  WS-HDR-RUN-MODE PIC X(4).
+           05  FILLER PIC X(28) VALUE SPACES.
+       01  WS-TRAILER-RECORD.
+           05  FILLER PIC X(20) VALUE 'GRAND TOTAL ADOPTED '.
+           05  WS-TRL-GRAND-TOTAL PIC 9(5).
+           05  FILLER PIC X(55) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+           MOVE WS-START-TS (5:2) TO WS-RUN-PERIOD
+           PERFORM LOAD-RUN-CONTROL
+           OPEN OUTPUT OUTREP-FILE
+           IF OUTREP-STATUS NOT = '00'
+              DISPLAY 'ZTPDOGOS OPEN OUTPUT FAILED, STATUS: '
+                  OUTREP-STATUS
+              MOVE 16 TO RETURN-CODE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+           OPEN OUTPUT OUTCSV-FILE
+           IF OUTCSV-STATUS NOT = '00'
+              DISPLAY 'ZTPDOGOS OUTCSV OPEN FAILED, STATUS: '
+                  OUTCSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE OUTREP-FILE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF
+           PERFORM LOAD-MASTER-BREED-TABLE
+           PERFORM LOAD-CHECKPOINT
+           PERFORM WRITE-HEADER
+           PERFORM PROCESS-ADOPTS
+           PERFORM COMPUTE-PERIOD-TOTALS
+           PERFORM WRITE-DETAIL-LINES
+           PERFORM WRITE-TRAILER
+           CLOSE OUTREP-FILE
+           CLOSE OUTCSV-FILE
+           IF ADOPT-REJ-OPEN = 'Y'
+              CLOSE ADOPT-REJ-FILE
+           END-IF
+           PERFORM DISPLAY-RUN-SUMMARY
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+       LOAD-RUN-CONTROL.
+           MOVE WS-START-TS (1:8) TO WS-RUN-DATE
+           OPEN INPUT RUN-CTL-FILE
+           IF RUN-CTL-STATUS = '00'
+              READ RUN-CTL-FILE
+              IF RUN-CTL-STATUS = '00'
+                 MOVE RUNCTL-DATE TO WS-RUN-DATE
+                 MOVE RUNCTL-MODE TO WS-RUN-MODE
+              END-IF
+              CLOSE RUN-CTL-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS = '00'
+              MOVE SPACES TO AUDIT-TRAIL-RECORD
+              MOVE 'ZTPDOGOS' TO AUDIT-PROGRAM-ID
+              MOVE WS-START-TS TO AUDIT-START-TS
+              MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+              MOVE WS-RECORDS-READ TO AUDIT-RECORDS-PROCESSED
+              MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+              WRITE AUDIT-TRAIL-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY 'ZTPDOGOS RUN DATE: ' WS-RUN-DATE
+               ' RUN MODE: ' WS-RUN-MODE
+           DISPLAY 'ZTPDOGOS RECORDS READ: ' WS-RECORDS-READ
+           DISPLAY 'ZTPDOGOS RECORDS ACCUMULATED: '
+               WS-RECORDS-ACCUMULATED
+           DISPLAY 'ZTPDOGOS RECORDS REJECTED/SKIPPED: '
+               WS-RECORDS-REJECTED.
+
+       WRITE-HEADER.
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE
+           MOVE WS-RUN-MODE TO WS-HDR-RUN-MODE
+           WRITE OUTREP-RECORD FROM WS-HEADER-RECORD
+           PERFORM CHECK-OUTREP-WRITE-STATUS.
+
+       WRITE-TRAILER.
+           MOVE WS-GRAND-TOTAL TO WS-TRL-GRAND-TOTAL
+           WRITE OUTREP-RECORD FROM WS-TRAILER-RECORD
+           PERFORM CHECK-OUTREP-WRITE-STATUS.
+
+       PROCESS-ADOPTS.
+           OPEN INPUT ADOPTS-FILE
+           IF ADOPTS-STATUS = '00'
+              PERFORM SKIP-CHECKPOINTED-RECORDS
+              PERFORM READ-ADOPTS-RECORD
+              PERFORM UNTIL WS-MORE-RECORDS = 'N'
+                  PERFORM ACCUMULATE-ADOPTION
+                  IF FUNCTION MOD(WS-RECORDS-READ,
+                          WS-CHECKPOINT-INTERVAL) = 0
+                     PERFORM SAVE-CHECKPOINT
+                  END-IF
+                  PERFORM READ-ADOPTS-RECORD
+              END-PERFORM
+              CLOSE ADOPTS-FILE
+              IF WS-ADOPTS-READ-ERROR = 'Y'
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE OUTREP-FILE
+                 CLOSE OUTCSV-FILE
+                 IF ADOPT-REJ-OPEN = 'Y'
+                    CLOSE ADOPT-REJ-FILE
+                 END-IF
+                 PERFORM WRITE-AUDIT-RECORD
+                 STOP RUN
+              END-IF
+              PERFORM CLEAR-CHECKPOINT
+           ELSE
+              DISPLAY 'ZTPDOGOS ADOPTS OPEN FAILED, STATUS: '
+                  ADOPTS-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE OUTREP-FILE
+              CLOSE OUTCSV-FILE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           IF WS-RECORDS-READ > 0
+              MOVE WS-RECORDS-READ TO WS-SKIP-COUNT
+              PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                      UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                  READ ADOPTS-FILE
+                  IF ADOPTS-STATUS NOT = '00'
+                     EXIT PERFORM
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+       READ-ADOPTS-RECORD.
+           READ ADOPTS-FILE
+           IF ADOPTS-STATUS = '00'
+              ADD 1 TO WS-RECORDS-READ
+           ELSE
+              IF ADOPTS-STATUS NOT = '10'
+                 DISPLAY 'ZTPDOGOS ADOPTS READ FAILED, STATUS: '
+                     ADOPTS-STATUS
+                 MOVE 'Y' TO WS-ADOPTS-READ-ERROR
+              END-IF
+              MOVE 'N' TO WS-MORE-RECORDS
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+              IF CKPT-STATUS = '00'
+                 MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                 MOVE CKPT-RECORDS-ACCUMULATED TO WS-RECORDS-ACCUMULATED
+                 MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                 MOVE CKPT-BREED-COUNT TO WS-BREED-COUNT
+                 PERFORM VARYING WS-BREED-IDX FROM 1 BY 1
+                         UNTIL WS-BREED-IDX > WS-BREED-COUNT
+                     MOVE CKPT-BREED (WS-BREED-IDX)
+                         TO BREED-NAME (WS-BREED-IDX)
+                     MOVE CKPT-PERIOD (WS-BREED-IDX)
+                         TO PERIOD-TIME (WS-BREED-IDX)
+                     MOVE CKPT-COUNT (WS-BREED-IDX)
+                         TO ADOPTIONS (WS-BREED-IDX)
+                 END-PERFORM
+                 DISPLAY 'ZTPDOGOS RESUMING FROM CHECKPOINT, RECORDS: '
+                     WS-RECORDS-READ
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-RECORDS-ACCUMULATED TO CKPT-RECORDS-ACCUMULATED
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+           MOVE WS-BREED-COUNT TO CKPT-BREED-COUNT
+           PERFORM VARYING WS-BREED-IDX FROM 1 BY 1
+                   UNTIL WS-BREED-IDX > WS-BREED-COUNT
+               MOVE BREED-NAME (WS-BREED-IDX)
+                   TO CKPT-BREED (WS-BREED-IDX)
+               MOVE PERIOD-TIME (WS-BREED-IDX)
+                   TO CKPT-PERIOD (WS-BREED-IDX)
+               MOVE ADOPTIONS (WS-BREED-IDX)
+                   TO CKPT-COUNT (WS-BREED-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       ACCUMULATE-ADOPTION.
+           PERFORM VALIDATE-BREED
+           IF WS-BREED-VALID = 'N'
+              PERFORM REJECT-INVALID-BREED
+           ELSE
+              PERFORM ACCUMULATE-VALID-ADOPTION
+           END-IF.
+
+       VALIDATE-BREED.
+           MOVE 'Y' TO WS-BREED-VALID
+           IF WS-MASTER-BREED-LOADED = 'Y'
+              MOVE 'N' TO WS-BREED-VALID
+              PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+                      UNTIL WS-MASTER-IDX > WS-MASTER-BREED-COUNT
+                  IF MASTER-BREED-NAME (WS-MASTER-IDX) = ADOPT-BREED
+                     MOVE 'Y' TO WS-BREED-VALID
+                     MOVE WS-MASTER-BREED-COUNT TO WS-MASTER-IDX
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+       REJECT-INVALID-BREED.
+           IF ADOPT-REJ-OPEN = 'N'
+              OPEN OUTPUT ADOPT-REJ-FILE
+              MOVE 'Y' TO ADOPT-REJ-OPEN
+           END-IF
+           MOVE SPACES TO ADOPT-REJ-RECORD
+           MOVE ADOPT-BREED TO REJ-BREED
+           MOVE ADOPT-COUNT TO REJ-COUNT
+           MOVE 'BREED NOT IN MASTER LIST' TO REJ-REASON
+           WRITE ADOPT-REJ-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       LOAD-MASTER-BREED-TABLE.
+           OPEN INPUT BREED-CTL-FILE
+           IF BREED-CTL-STATUS = '00'
+              PERFORM UNTIL BREED-CTL-STATUS NOT = '00'
+                      OR WS-MASTER-BREED-COUNT = 50
+                  READ BREED-CTL-FILE
+                  IF BREED-CTL-STATUS = '00'
+                     ADD 1 TO WS-MASTER-BREED-COUNT
+                     MOVE BREED-CTL-RECORD TO
+                         MASTER-BREED-NAME (WS-MASTER-BREED-COUNT)
+                  END-IF
+              END-PERFORM
+              CLOSE BREED-CTL-FILE
+              MOVE 'Y' TO WS-MASTER-BREED-LOADED
+           END-IF.
+
+       ACCUMULATE-VALID-ADOPTION.
+           IF ADOPT-PERIOD >= 1 AND ADOPT-PERIOD <= 12
+              MOVE ADOPT-PERIOD TO WS-EFFECTIVE-PERIOD
+           ELSE
+              MOVE WS-RUN-PERIOD TO WS-EFFECTIVE-PERIOD
+           END-IF
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-BREED-IDX FROM 1 BY 1
+                   UNTIL WS-BREED-IDX > WS-BREED-COUNT
+               IF BREED-NAME (WS-BREED-IDX) = ADOPT-BREED
+                  AND PERIOD-TIME (WS-BREED-IDX) = WS-EFFECTIVE-PERIOD
+                  MOVE WS-BREED-IDX TO WS-MATCH-IDX
+                  MOVE WS-BREED-COUNT TO WS-BREED-IDX
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-IDX = 0
+              AND WS-BREED-COUNT < 50
+              ADD 1 TO WS-BREED-COUNT
+              MOVE ADOPT-BREED TO BREED-NAME (WS-BREED-COUNT)
+              MOVE WS-EFFECTIVE-PERIOD TO PERIOD-TIME (WS-BREED-COUNT)
+              MOVE WS-BREED-COUNT TO WS-MATCH-IDX
+           END-IF
+           IF WS-MATCH-IDX NOT = 0
+              IF ADOPTIONS (WS-MATCH-IDX) + ADOPT-COUNT > 999
+                 PERFORM REJECT-ADOPTION-OVERFLOW
+              ELSE
+                 ADD ADOPT-COUNT TO ADOPTIONS (WS-MATCH-IDX)
+                 ADD 1 TO WS-RECORDS-ACCUMULATED
+              END-IF
+           ELSE
+              DISPLAY 'ZTPDOGOS BREED TABLE FULL, DISCARDED: '
+                  ADOPT-BREED
+              ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+
+       REJECT-ADOPTION-OVERFLOW.
+           IF ADOPT-REJ-OPEN = 'N'
+              OPEN OUTPUT ADOPT-REJ-FILE
+              MOVE 'Y' TO ADOPT-REJ-OPEN
+           END-IF
+           MOVE SPACES TO ADOPT-REJ-RECORD
+           MOVE ADOPT-BREED TO REJ-BREED
+           MOVE ADOPT-COUNT TO REJ-COUNT
+           MOVE 'ACCUMULATED COUNT WOULD OVERFLOW' TO REJ-REASON
+           WRITE ADOPT-REJ-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       COMPUTE-PERIOD-TOTALS.
+           PERFORM VARYING WS-BREED-IDX FROM 1 BY 1
+                   UNTIL WS-BREED-IDX > WS-BREED-COUNT
+               ADD ADOPTIONS (WS-BREED-IDX)
+                   TO PERIOD-TOTAL (PERIOD-TIME (WS-BREED-IDX))
+           END-PERFORM.
+
+       WRITE-DETAIL-LINES.
+           PERFORM VARYING WS-BREED-IDX FROM 1 BY 1
+                   UNTIL WS-BREED-IDX > WS-BREED-COUNT
+               INITIALIZE ADOPTED-REPORT-REC
+               MOVE BREED-NAME (WS-BREED-IDX) TO OUT-DOG-BREED
+               MOVE ADOPTIONS (WS-BREED-IDX) TO OUT-ADOPTED-AMOUNT
+               MOVE PERIOD-TIME (WS-BREED-IDX) TO OUT-REPORT-TIME
+               MOVE WS-MONTH-NAME (PERIOD-TIME (WS-BREED-IDX))
+                   TO OUT-PERIOD-NAME
+               IF PERIOD-TOTAL (PERIOD-TIME (WS-BREED-IDX)) > 0
+                  COMPUTE OUT-PERCENT-OF-TOTAL =
+                      ADOPTIONS (WS-BREED-IDX) * 100 /
+                      PERIOD-TOTAL (PERIOD-TIME (WS-BREED-IDX))
+               ELSE
+                  MOVE 0 TO OUT-PERCENT-OF-TOTAL
+               END-IF
+               ADD ADOPTIONS (WS-BREED-IDX) TO WS-GRAND-TOTAL
+               WRITE OUTREP-RECORD FROM ADOPTED-REPORT-REC
+               PERFORM CHECK-OUTREP-WRITE-STATUS
+               PERFORM WRITE-CSV-DETAIL-LINE
+           END-PERFORM.
+
+       WRITE-CSV-DETAIL-LINE.
+           MOVE ADOPTIONS (WS-BREED-IDX) TO WS-CSV-AMOUNT
+           MOVE SPACES TO OUTCSV-RECORD
+           STRING FUNCTION TRIM(BREED-NAME (WS-BREED-IDX))
+               ','
+               FUNCTION TRIM(WS-CSV-AMOUNT)
+               ','
+               PERIOD-TIME (WS-BREED-IDX)
+               ','
+               FUNCTION TRIM(WS-MONTH-NAME (PERIOD-TIME (WS-BREED-IDX)))
+               DELIMITED BY SIZE INTO OUTCSV-RECORD
+           WRITE OUTCSV-RECORD
+           IF OUTCSV-STATUS NOT = '00'
+              DISPLAY 'ZTPDOGOS OUTCSV WRITE FAILED, STATUS: '
+                  OUTCSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE OUTCSV-FILE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF.
+
+       CHECK-OUTREP-WRITE-STATUS.
+           IF OUTREP-STATUS NOT = '00'
+              DISPLAY 'ZTPDOGOS OUTREP WRITE FAILED, STATUS: '
+                  OUTREP-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE OUTREP-FILE
+              PERFORM WRITE-AUDIT-RECORD
+              STOP RUN
+           END-IF.
+       END PROGRAM ZTPDOGOS.
