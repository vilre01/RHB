@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTDB2TE1.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-CUST-NAME PIC X(20).
+       01  WS-CUST-ADDRESS PIC X(20).
+       01  WS-ROWS-FETCHED PIC 9(6) VALUE 0.
+       01  WS-ROWS-UPDATED PIC 9(6) VALUE 0.
+       01  WS-COMMIT-INTERVAL PIC 9(4) VALUE 100.
+       01  WS-END-OF-CURSOR PIC X(1) VALUE 'N'.
+       01  WS-SQL-ERROR PIC X(1) VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'GOT TO ZTDB2TE1'
+           EXEC SQL
+               DECLARE CUST1-CURSOR CURSOR WITH HOLD FOR
+                   SELECT CUST-NAME, CUST-ADDRESS
+                   FROM CUSTOMER
+                   FOR UPDATE OF LAST-ACCESSED-DATE
+           END-EXEC
+           EXEC SQL
+               OPEN CUST1-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ZTDB2TE1 OPEN CURSOR FAILED, SQLCODE: '
+                  SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR
+           ELSE
+              PERFORM FETCH-NEXT-ROW
+              PERFORM UNTIL WS-END-OF-CURSOR = 'Y'
+                  PERFORM PROCESS-ROW
+                  PERFORM FETCH-NEXT-ROW
+              END-PERFORM
+              EXEC SQL
+                  CLOSE CUST1-CURSOR
+              END-EXEC
+           END-IF
+           DISPLAY 'ZTDB2TE1 ROWS FETCHED: ' WS-ROWS-FETCHED
+           DISPLAY 'ZTDB2TE1 ROWS UPDATED: ' WS-ROWS-UPDATED
+           PERFORM SET-FINAL-RETURN-CODE
+           GOBACK.
+
+       FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH CUST1-CURSOR
+               INTO :WS-CUST-NAME, :WS-CUST-ADDRESS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ROWS-FETCHED
+               WHEN 100
+                   MOVE 'Y' TO WS-END-OF-CURSOR
+               WHEN OTHER
+                   DISPLAY 'ZTDB2TE1 FETCH FAILED, SQLCODE: '
+                       SQLCODE
+                   MOVE 'Y' TO WS-SQL-ERROR
+                   MOVE 'Y' TO WS-END-OF-CURSOR
+           END-EVALUATE.
+
+       PROCESS-ROW.
+           EXEC SQL
+               UPDATE CUSTOMER
+                  SET LAST-ACCESSED-DATE = CURRENT DATE
+                WHERE CURRENT OF CUST1-CURSOR
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO WS-ROWS-UPDATED
+              IF FUNCTION MOD(WS-ROWS-UPDATED, WS-COMMIT-INTERVAL) = 0
+                 EXEC SQL
+                     COMMIT
+                 END-EXEC
+              END-IF
+           ELSE
+              DISPLAY 'ZTDB2TE1 UPDATE FAILED, SQLCODE: ' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR
+           END-IF.
+
+       SET-FINAL-RETURN-CODE.
+           IF WS-SQL-ERROR = 'Y'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              IF WS-ROWS-FETCHED = 0
+                 DISPLAY 'ZTDB2TE1 NO ROWS FOUND'
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
+       END PROGRAM ZTDB2TE1.
