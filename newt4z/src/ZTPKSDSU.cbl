@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZTPKSDSU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDS-FILE ASSIGN TESTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS KSDS-KEY
+           FILE STATUS IS KSDS-STATUS.
+           SELECT UNLOAD-FILE ASSIGN KSDSUNLD
+           FILE STATUS IS UNLOAD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KSDS-FILE RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+           COPY ZTPKSDSR.
+       FD  UNLOAD-FILE RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+       01  UNLOAD-RECORD PIC X(250).
+       WORKING-STORAGE SECTION.
+       01  KSDS-STATUS PIC X(2).
+       01  UNLOAD-STATUS PIC X(2).
+       01  WS-UNLOAD-COUNT PIC 9(6) VALUE 0.
+       01  WS-RELOAD-COUNT PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+           DISPLAY 'GOT TO ZTPKSDSU'
+           PERFORM UNLOAD-KSDS-TO-SEQUENTIAL
+           PERFORM RELOAD-KSDS-FROM-SEQUENTIAL
+           DISPLAY 'ZTPKSDSU RECORDS UNLOADED: ' WS-UNLOAD-COUNT
+           DISPLAY 'ZTPKSDSU RECORDS RELOADED: ' WS-RELOAD-COUNT
+           IF WS-RELOAD-COUNT NOT = WS-UNLOAD-COUNT
+              DISPLAY 'ZTPKSDSU WARNING - UNLOAD/RELOAD COUNT MISMATCH'
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       UNLOAD-KSDS-TO-SEQUENTIAL.
+           OPEN INPUT KSDS-FILE
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSU KSDS OPEN INPUT FAILED, STATUS: '
+                  KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT UNLOAD-FILE
+           IF UNLOAD-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSU UNLOAD OPEN FAILED, STATUS: '
+                  UNLOAD-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE KSDS-FILE
+              STOP RUN
+           END-IF
+           READ KSDS-FILE
+           PERFORM UNTIL KSDS-STATUS = '10'
+               MOVE KSDS-RECORD TO UNLOAD-RECORD
+               WRITE UNLOAD-RECORD
+               IF UNLOAD-STATUS NOT = '00'
+                  DISPLAY 'ZTPKSDSU UNLOAD WRITE FAILED, STATUS: '
+                      UNLOAD-STATUS
+                  MOVE 16 TO RETURN-CODE
+                  CLOSE KSDS-FILE
+                  CLOSE UNLOAD-FILE
+                  STOP RUN
+               END-IF
+               ADD 1 TO WS-UNLOAD-COUNT
+               READ KSDS-FILE
+           END-PERFORM
+           CLOSE KSDS-FILE
+           CLOSE UNLOAD-FILE.
+
+       RELOAD-KSDS-FROM-SEQUENTIAL.
+           OPEN INPUT UNLOAD-FILE
+           IF UNLOAD-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSU UNLOAD REOPEN FAILED, STATUS: '
+                  UNLOAD-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT KSDS-FILE
+           IF KSDS-STATUS NOT = '00'
+              DISPLAY 'ZTPKSDSU KSDS OPEN OUTPUT FAILED, STATUS: '
+                  KSDS-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE UNLOAD-FILE
+              STOP RUN
+           END-IF
+           READ UNLOAD-FILE
+           PERFORM UNTIL UNLOAD-STATUS = '10'
+               MOVE UNLOAD-RECORD TO KSDS-RECORD
+               WRITE KSDS-RECORD
+               IF KSDS-STATUS NOT = '00'
+                  DISPLAY 'ZTPKSDSU RELOAD WRITE FAILED, STATUS: '
+                      KSDS-STATUS
+                  MOVE 16 TO RETURN-CODE
+                  CLOSE UNLOAD-FILE
+                  CLOSE KSDS-FILE
+                  STOP RUN
+               END-IF
+               ADD 1 TO WS-RELOAD-COUNT
+               READ UNLOAD-FILE
+           END-PERFORM
+           CLOSE UNLOAD-FILE
+           CLOSE KSDS-FILE.
+       END PROGRAM ZTPKSDSU.
